@@ -10,6 +10,59 @@ IDENTIFICATION DIVISION.
            CLASS NpgsqlDataReader AS "Npgsql.NpgsqlDataReader".
 
        STATIC.
+           *> Xây dựng chuỗi kết nối từ DB_HOST/DB_NAME/DB_USER/
+           *> DB_PASSWORD để dev, docker, va moi thu sau nay co the
+           *> tro vao database cua rieng minh ma khong phai sua source.
+           METHOD-ID. GetConnectionString.
+           DATA DIVISION.
+           LOCAL-STORAGE SECTION.
+               01 DbHost     PIC X(30).
+               01 DbName     PIC X(30).
+               01 DbUser     PIC X(30).
+               01 DbPassword PIC X(30).
+               01 ConnStringDisplay PIC X(120).
+           LINKAGE SECTION.
+               01 ConnString AS ANY.
+           PROCEDURE DIVISION RETURNING ConnString.
+               MOVE "localhost" TO DbHost
+               MOVE "testdb"    TO DbName
+               MOVE "postgres"  TO DbUser
+               MOVE "postgres"  TO DbPassword
+
+               ACCEPT DbHost     FROM ENVIRONMENT "DB_HOST".
+               ACCEPT DbName     FROM ENVIRONMENT "DB_NAME".
+               ACCEPT DbUser     FROM ENVIRONMENT "DB_USER".
+               ACCEPT DbPassword FROM ENVIRONMENT "DB_PASSWORD".
+
+               IF DbHost = SPACES
+                   MOVE "localhost" TO DbHost
+               END-IF.
+
+               IF DbName = SPACES
+                   MOVE "testdb" TO DbName
+               END-IF.
+
+               IF DbUser = SPACES
+                   MOVE "postgres" TO DbUser
+               END-IF.
+
+               IF DbPassword = SPACES
+                   MOVE "postgres" TO DbPassword
+               END-IF.
+
+               STRING "Host=" DELIMITED BY SIZE
+                      DbHost DELIMITED BY SPACE
+                      ";Username=" DELIMITED BY SIZE
+                      DbUser DELIMITED BY SPACE
+                      ";Password=" DELIMITED BY SIZE
+                      DbPassword DELIMITED BY SPACE
+                      ";Database=" DELIMITED BY SIZE
+                      DbName DELIMITED BY SPACE
+                   INTO ConnStringDisplay.
+
+               MOVE ConnStringDisplay TO ConnString.
+           END METHOD GetConnectionString.
+
            METHOD-ID. InsertEmployee.
            DATA DIVISION.
            LOCAL-STORAGE SECTION.
@@ -21,8 +74,8 @@ IDENTIFICATION DIVISION.
                01 empAge BINARY-LONG.
            PROCEDURE DIVISION USING BY VALUE empName, empAge.
                
-               *> Khởi tạo kết nối tới DB (Sử dụng Host=db cho Docker)
-               SET conn TO NEW NpgsqlConnection("Host=db;Username=postgres;Password=postgres;Database=ingenium").
+               *> Khởi tạo kết nối tới DB (chuỗi kết nối đọc từ biến môi trường)
+               SET conn TO NEW NpgsqlConnection(INVOKE EmployeeRepo "GetConnectionString").
                INVOKE conn "Open".
 
                *> Thực thi lệnh SQL Insert
@@ -40,8 +93,10 @@ IDENTIFICATION DIVISION.
                DECLARE conn TYPE NpgsqlConnection.
                DECLARE cmd TYPE NpgsqlCommand.
                DECLARE reader TYPE NpgsqlDataReader.
+               01 WS-NAME-DISPLAY   PIC X(100).
+               01 WS-MASKED-NAME    PIC X(100).
            PROCEDURE DIVISION.
-               SET conn TO NEW NpgsqlConnection("Host=db;Username=postgres;Password=postgres;Database=ingenium").
+               SET conn TO NEW NpgsqlConnection(INVOKE EmployeeRepo "GetConnectionString").
                INVOKE conn "Open".
 
                SET cmd TO NEW NpgsqlCommand("SELECT name, age FROM emp", conn).
@@ -49,7 +104,9 @@ IDENTIFICATION DIVISION.
 
                *> Duyệt và in kết quả ra Console (Log của GitHub Actions/Docker)
                PERFORM UNTIL NOT INVOKE reader "Read"
-                   DISPLAY "COBOL Log: " INVOKE reader["name"] " | Age: " INVOKE reader["age"]
+                   MOVE INVOKE reader["name"] TO WS-NAME-DISPLAY
+                   CALL "MASKPII" USING WS-NAME-DISPLAY WS-MASKED-NAME
+                   DISPLAY "COBOL Log: " WS-MASKED-NAME " | Age: " INVOKE reader["age"]
                END-PERFORM.
 
                INVOKE conn "Close".
