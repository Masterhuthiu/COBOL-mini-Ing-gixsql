@@ -1,5 +1,11 @@
        class-id. EmployeeRepo.
 
+       environment division.
+       configuration section.
+       repository.
+           class NpgsqlConnection as "Npgsql.NpgsqlConnection"
+           class NpgsqlCommand as "Npgsql.NpgsqlCommand".
+
        factory.
        data division.
        working-storage section.
@@ -10,6 +16,61 @@
            procedure division.
                display StaticMessage
            end method PrintStaticMessage.
+
+      *> builds the Npgsql connection string from DB_HOST/DB_NAME/
+      *> DB_USER/DB_PASSWORD, the same env-var-with-fallback-default
+      *> approach used by the other two EmployeeRepo variants, so all
+      *> three stop disagreeing about which host to connect to.
+       method-id. GetConnectionString static.
+           local-storage section.
+           01 db-host     pic x(30).
+           01 db-name      pic x(30).
+           01 db-user       pic x(30).
+           01 db-password    pic x(30).
+           01 conn-string-display pic x(120).
+
+           linkage section.
+           01 conn-string as string.
+
+           procedure division returning conn-string.
+               move "localhost" to db-host
+               move "testdb"    to db-name
+               move "postgres"  to db-user
+               move "postgres"  to db-password
+
+               accept db-host     from environment "DB_HOST"
+               accept db-name     from environment "DB_NAME"
+               accept db-user     from environment "DB_USER"
+               accept db-password from environment "DB_PASSWORD"
+
+               if db-host = spaces
+                   move "localhost" to db-host
+               end-if
+
+               if db-name = spaces
+                   move "testdb" to db-name
+               end-if
+
+               if db-user = spaces
+                   move "postgres" to db-user
+               end-if
+
+               if db-password = spaces
+                   move "postgres" to db-password
+               end-if
+
+               string "Host=" delimited by size
+                      db-host delimited by space
+                      ";Username=" delimited by size
+                      db-user delimited by space
+                      ";Password=" delimited by size
+                      db-password delimited by space
+                      ";Database=" delimited by size
+                      db-name delimited by space
+                   into conn-string-display
+
+               move conn-string-display to conn-string
+           end method GetConnectionString.
        end factory.
 
        object.
@@ -24,11 +85,42 @@
                                       by value newAge as binary-long.
                move newName to Name
                move newAge to Age
+               invoke self "SaveEmployee"
            end method SetEmployee.
 
+      *> persists this object's Name/Age into the same emp table the
+      *> other two EmployeeRepo variants (src/EmployeeRepo.cbl and
+      *> cobol/EmployeeRepo.cbl) write to, so this factory/object path
+      *> isn't just an in-memory demo.
+       method-id. SaveEmployee.
+           local-storage section.
+           01 conn as type NpgsqlConnection.
+           01 cmd  as type NpgsqlCommand.
+
+           procedure division.
+               set conn = new NpgsqlConnection(
+                   invoke EmployeeRepo "GetConnectionString")
+
+               invoke conn "Open"
+
+               set cmd = new NpgsqlCommand(
+                   "INSERT INTO emp(name, age) VALUES(@n, @a)", conn)
+
+               invoke cmd::Parameters "AddWithValue" using "@n", Name
+               invoke cmd::Parameters "AddWithValue" using "@a", Age
+               invoke cmd "ExecuteNonQuery"
+               invoke conn "Close"
+           end method SaveEmployee.
+
        method-id. PrintEmployee.
+           local-storage section.
+           01 name-for-mask pic x(100).
+           01 masked-name    pic x(100).
+
            procedure division.
-               display "Ten: " & Name
+               move Name to name-for-mask
+               call "MASKPII" using name-for-mask masked-name
+               display "Ten: " & masked-name
                display "Tuoi: " & Age
            end method PrintEmployee.
        end object.
