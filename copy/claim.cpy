@@ -0,0 +1,11 @@
+      *> canonical Claim record layout - shared by CLAIMSPROCESSOR and
+      *> any other program that reads or writes the claims table.
+       01 CLAIM-ID             PIC 9(9).
+       01 POLICY-ID             PIC 9(9).
+       01 DATE-OF-LOSS          PIC X(10).
+       01 AMOUNT-CLAIMED        PIC 9(7)V99.
+       01 CLAIM-STATUS          PIC X(01) VALUE "O".
+           88 CLAIM-OPEN          VALUE "O".
+           88 CLAIM-APPROVED      VALUE "A".
+           88 CLAIM-DENIED        VALUE "D".
+           88 CLAIM-PAID          VALUE "P".
