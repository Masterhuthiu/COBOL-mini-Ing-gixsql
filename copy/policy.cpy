@@ -0,0 +1,22 @@
+      *> canonical PolicyMaster record layout - the single shape
+      *> shared by every program that reads or writes the policy_master
+      *> table (CREATE-POLICY, DBPolicy, POLICYINSERT, POLICYSELECT,
+      *> TESTPOLICY). Do not declare a local, differently-shaped copy
+      *> of these fields in a new program - COPY this member instead.
+       01 POLICY-ID            PIC 9(9).
+       01 CUSTOMER-NAME        PIC X(100).
+       01 POLICY-TYPE          PIC X(20).
+       01 PREMIUM              PIC 9(7)V99.
+      *> ISO 4217 currency PREMIUM is denominated in - defaults to USD
+      *> so every policy written before multi-currency support still
+      *> reads as USD with no data migration needed.
+       01 CURRENCY-CODE        PIC X(03) VALUE "USD".
+       01 START-DATE           PIC X(10).
+       01 RENEWAL-DATE         PIC X(10).
+       01 POLICY-STATUS        PIC X(01).
+           88 POLICY-STATUS-ACTIVE    VALUE "A".
+           88 POLICY-STATUS-LAPSED    VALUE "L".
+           88 POLICY-STATUS-CANCELLED VALUE "C".
+      *> id of the emp row for the underwriter/agent who wrote or
+      *> services this policy - zero means no agent has been linked.
+       01 AGENT-ID             PIC 9(9) VALUE 0.
