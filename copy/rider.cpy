@@ -0,0 +1,10 @@
+      *> shared rider record layout - used by RIDERSERVICE and any
+      *> program that inserts into, selects from, or removes rows
+      *> from the riders table.
+       01 RIDER-ID            PIC 9(9).
+       01 POLICY-ID            PIC 9(9).
+       01 RIDER-TYPE           PIC X(50).
+       01 RIDER-PREMIUM        PIC 9(7)V99.
+       01 RIDER-STATUS         PIC X(01) VALUE "A".
+           88 RIDER-ACTIVE     VALUE "A".
+           88 RIDER-CANCELLED  VALUE "C".
