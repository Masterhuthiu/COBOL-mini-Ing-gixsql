@@ -0,0 +1,5 @@
+      *> shared work area for the SQLMSG lookup program - COPY this in
+      *> any program that wants a raw SQLCODE turned into a
+      *> plain-language message instead of just DISPLAYing the number.
+       01 SQL-ERROR-CODE       PIC S9(9) COMP-5.
+       01 SQL-ERROR-MESSAGE    PIC X(60).
