@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLICYDECL.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY "../copy/policy.cpy".
+
+       01 RIDER-TYPE            PIC X(50).
+       01 RIDER-PREMIUM         PIC 9(7)V99.
+
+       EXEC SQL INCLUDE sqlca END-EXEC.
+
+       COPY "../copy/sqlmsg.cpy".
+
+       01 TOTAL-PREMIUM         PIC 9(9)V99 VALUE 0.
+
+       01 RIDER-AT-END          PIC X(01) VALUE "N".
+           88 RIDER-EOF             VALUE "Y".
+
+       01 ANY-RIDERS            PIC X(01) VALUE "N".
+           88 HAS-RIDERS            VALUE "Y".
+
+       LINKAGE SECTION.
+
+       01 LK-POLICY-ID          PIC 9(9).
+
+       EXEC SQL
+           DECLARE RIDER-CURSOR CURSOR FOR
+               SELECT rider_type, rider_premium
+               FROM riders
+               WHERE policy_id = :LK-POLICY-ID
+                   AND rider_status = 'A'
+       END-EXEC.
+
+       PROCEDURE DIVISION USING LK-POLICY-ID.
+
+           MOVE LK-POLICY-ID TO POLICY-ID
+
+           EXEC SQL
+               SELECT customer_name, policy_type, premium, start_date
+               INTO :CUSTOMER-NAME, :POLICY-TYPE, :PREMIUM,
+                   :START-DATE
+               FROM policy_master
+               WHERE policy_id = :POLICY-ID
+           END-EXEC.
+
+           IF SQLCODE = 100
+               DISPLAY "POLICY NOT FOUND: " POLICY-ID
+           ELSE
+               IF SQLCODE NOT = 0
+                   MOVE SQLCODE TO SQL-ERROR-CODE
+                   CALL "SQLMSG" USING SQL-ERROR-CODE SQL-ERROR-MESSAGE
+                   DISPLAY "ERROR SELECT POLICY: " SQLCODE
+                       " - " SQL-ERROR-MESSAGE
+               ELSE
+                   PERFORM PRINT-DECLARATION
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+      *> the rider list is printed between the policy header and the
+      *> total - one line per rider, fetched off its own cursor so an
+      *> unridered policy still prints a clean declarations page.
+       PRINT-DECLARATION.
+
+           MOVE PREMIUM TO TOTAL-PREMIUM
+           MOVE "N" TO RIDER-AT-END
+           MOVE "N" TO ANY-RIDERS
+
+           PERFORM PRINT-DECLARATION-HEADER
+
+           EXEC SQL OPEN RIDER-CURSOR END-EXEC
+
+           PERFORM PRINT-ONE-RIDER
+               UNTIL RIDER-EOF
+
+           EXEC SQL CLOSE RIDER-CURSOR END-EXEC
+
+           IF NOT HAS-RIDERS
+               DISPLAY "  (NO RIDERS ATTACHED)"
+           END-IF
+
+           PERFORM PRINT-DECLARATION-FOOTER.
+
+       PRINT-DECLARATION-HEADER.
+
+           DISPLAY "========================================"
+           DISPLAY "         POLICY DECLARATIONS PAGE"
+           DISPLAY "========================================"
+           DISPLAY "POLICY NUMBER : " POLICY-ID
+           DISPLAY "CUSTOMER NAME : " CUSTOMER-NAME
+           DISPLAY "POLICY TYPE   : " POLICY-TYPE
+           DISPLAY "START DATE    : " START-DATE
+           DISPLAY "BASE PREMIUM  : " PREMIUM
+           DISPLAY "----------------------------------------"
+           DISPLAY "RIDERS:".
+
+       PRINT-ONE-RIDER.
+
+           EXEC SQL
+               FETCH RIDER-CURSOR INTO :RIDER-TYPE, :RIDER-PREMIUM
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET RIDER-EOF TO TRUE
+           ELSE
+               SET HAS-RIDERS TO TRUE
+               DISPLAY "  " RIDER-TYPE " " RIDER-PREMIUM
+               ADD RIDER-PREMIUM TO TOTAL-PREMIUM
+           END-IF.
+
+       PRINT-DECLARATION-FOOTER.
+
+           DISPLAY "----------------------------------------"
+           DISPLAY "TOTAL PREMIUM : " TOTAL-PREMIUM
+           DISPLAY "========================================".
