@@ -7,14 +7,70 @@
        EXEC SQL INCLUDE SQLCA END-EXEC.
        COPY "../copy/policy.cpy".
 
+       COPY "../copy/sqlmsg.cpy".
+
+       01 WS-DUPLICATE-COUNT   PIC 9(9) VALUE 0.
+
+       01 WS-DUPLICATE-STATUS  PIC X(01) VALUE "N".
+           88 DUPLICATE-FOUND     VALUE "Y".
+           88 DUPLICATE-NOT-FOUND VALUE "N".
+
        PROCEDURE DIVISION.
 
+           PERFORM CHECK-FOR-DUPLICATE-POLICY
+
+           IF DUPLICATE-FOUND
+               DISPLAY "POLICY SKIPPED - DUPLICATE OF POLICY_ID "
+                   POLICY-ID " (SAME ID OR SAME CUSTOMER/TYPE/"
+                   "START DATE)"
+           ELSE
+               SET POLICY-STATUS-ACTIVE TO TRUE
+
+               EXEC SQL
+                 INSERT INTO policy_master
+                     (policy_id, customer_name, policy_type, premium,
+                      currency_code, start_date, renewal_date,
+                      policy_status, agent_id)
+                 VALUES (:POLICY-ID,
+                         :CUSTOMER-NAME,
+                         :POLICY-TYPE,
+                         :PREMIUM,
+                         :CURRENCY-CODE,
+                         :START-DATE,
+                         :RENEWAL-DATE,
+                         :POLICY-STATUS,
+                         :AGENT-ID)
+               END-EXEC
+
+               IF SQLCODE = 0
+                   DISPLAY "POLICY INSERTED"
+               ELSE
+                   MOVE SQLCODE TO SQL-ERROR-CODE
+                   CALL "SQLMSG" USING SQL-ERROR-CODE SQL-ERROR-MESSAGE
+                   DISPLAY "ERROR INSERT POLICY: " SQLCODE
+                       " - " SQL-ERROR-MESSAGE
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+      *> catches the two shapes a retry or a fat-fingered rerun takes -
+      *> the exact same policy_id coming in again, or the same
+      *> customer/policy-type/start-date combination under a new id.
+       CHECK-FOR-DUPLICATE-POLICY.
+
            EXEC SQL
-             INSERT INTO policy
-             VALUES (:POLICY-ID,
-                     :CUSTOMER-NAME,
-                     :POLICY-TYPE,
-                     :PREMIUM)
-           END-EXEC.
-
-           GOBACK.
\ No newline at end of file
+               SELECT COUNT(*)
+               INTO :WS-DUPLICATE-COUNT
+               FROM policy_master
+               WHERE policy_id = :POLICY-ID
+                  OR (customer_name = :CUSTOMER-NAME
+                      AND policy_type = :POLICY-TYPE
+                      AND start_date = :START-DATE)
+           END-EXEC
+
+           IF WS-DUPLICATE-COUNT > 0
+               SET DUPLICATE-FOUND TO TRUE
+           ELSE
+               SET DUPLICATE-NOT-FOUND TO TRUE
+           END-IF.
