@@ -5,18 +5,29 @@
        WORKING-STORAGE SECTION.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
-       COPY "db/policy.cpy".
+       COPY "../copy/policy.cpy".
+
+       01 WS-MASKED-NAME     PIC X(100).
 
        PROCEDURE DIVISION.
 
            EXEC SQL
-              SELECT customer_name, premium
-              INTO :CUSTOMER-NAME, :PREMIUM
-              FROM policy
+              SELECT customer_name, premium, currency_code
+              INTO :CUSTOMER-NAME, :PREMIUM, :CURRENCY-CODE
+              FROM policy_master
               WHERE policy_id = :POLICY-ID
            END-EXEC.
 
-           DISPLAY "CUSTOMER: " CUSTOMER-NAME
-           DISPLAY "PREMIUM: " PREMIUM
+           IF SQLCODE = 0
+               CALL "MASKPII" USING CUSTOMER-NAME WS-MASKED-NAME
+               DISPLAY "CUSTOMER: " WS-MASKED-NAME
+               DISPLAY "PREMIUM: " PREMIUM " " CURRENCY-CODE
+           ELSE
+               IF SQLCODE = 100
+                   DISPLAY "POLICY NOT FOUND: " POLICY-ID
+               ELSE
+                   DISPLAY "ERROR SELECT POLICY: " SQLCODE
+               END-IF
+           END-IF.
 
-           GOBACK.
\ No newline at end of file
+           GOBACK.
