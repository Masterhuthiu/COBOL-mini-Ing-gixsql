@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLICYTYPEREPORT.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY "../copy/policy.cpy".
+
+       EXEC SQL INCLUDE sqlca END-EXEC.
+
+       COPY "../copy/sqlmsg.cpy".
+
+       01 WS-AT-END            PIC X(01) VALUE "N".
+           88 WS-EOF               VALUE "Y".
+
+       01 FIRST-ROW             PIC X(01) VALUE "Y".
+           88 IS-FIRST-ROW          VALUE "Y".
+
+       01 PREV-POLICY-TYPE      PIC X(20) VALUE SPACES.
+       01 TYPE-SUBTOTAL         PIC 9(9)V99 VALUE 0.
+       01 GRAND-TOTAL           PIC 9(9)V99 VALUE 0.
+
+      *> fed by policy_type so PRINT-SUBTOTAL fires on every control
+      *> break, just before the query hands back a row from the next
+      *> type.
+       EXEC SQL
+           DECLARE POLICY-TYPE-CURSOR CURSOR FOR
+               SELECT policy_type, premium
+               FROM policy_master
+               ORDER BY policy_type
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "=== PREMIUM BY POLICY TYPE ===".
+
+           EXEC SQL OPEN POLICY-TYPE-CURSOR END-EXEC.
+
+           PERFORM READ-AND-ACCUMULATE
+               UNTIL WS-EOF
+
+           IF NOT IS-FIRST-ROW
+               PERFORM PRINT-SUBTOTAL
+           END-IF.
+
+           EXEC SQL CLOSE POLICY-TYPE-CURSOR END-EXEC.
+
+           DISPLAY "-----------------------------".
+           DISPLAY "GRAND TOTAL: " GRAND-TOTAL.
+           DISPLAY "=== END OF REPORT ===".
+
+           STOP RUN.
+
+      *> a control break on policy_type prints the running subtotal
+      *> and resets it the moment the type column changes; the sort
+      *> in the cursor's ORDER BY is what makes a single pass enough.
+       READ-AND-ACCUMULATE.
+
+           EXEC SQL
+               FETCH POLICY-TYPE-CURSOR INTO :POLICY-TYPE, :PREMIUM
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET WS-EOF TO TRUE
+           ELSE
+               IF IS-FIRST-ROW
+                   MOVE POLICY-TYPE TO PREV-POLICY-TYPE
+               ELSE
+                   IF POLICY-TYPE NOT = PREV-POLICY-TYPE
+                       PERFORM PRINT-SUBTOTAL
+                       MOVE POLICY-TYPE TO PREV-POLICY-TYPE
+                       MOVE 0 TO TYPE-SUBTOTAL
+                   END-IF
+               END-IF
+               MOVE "N" TO FIRST-ROW
+               ADD PREMIUM TO TYPE-SUBTOTAL
+               ADD PREMIUM TO GRAND-TOTAL
+           END-IF.
+
+       PRINT-SUBTOTAL.
+
+           DISPLAY PREV-POLICY-TYPE " SUBTOTAL: " TYPE-SUBTOTAL.
