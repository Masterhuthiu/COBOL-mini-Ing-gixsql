@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENEWALAGING.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY "../copy/policy.cpy".
+
+       EXEC SQL INCLUDE sqlca END-EXEC.
+
+       01 WS-AT-END             PIC X(01) VALUE "N".
+           88 WS-EOF                VALUE "Y".
+
+       01 WS-TODAY-8            PIC 9(8).
+       01 WS-TODAY-JULIAN       PIC 9(7).
+       01 WS-RENEWAL-8          PIC 9(8).
+       01 WS-RENEWAL-JULIAN     PIC 9(7).
+       01 WS-DAYS-UNTIL         PIC S9(7).
+
+       01 WS-30-DAY-COUNT       PIC 9(5) VALUE 0.
+       01 WS-60-DAY-COUNT       PIC 9(5) VALUE 0.
+       01 WS-90-DAY-COUNT       PIC 9(5) VALUE 0.
+
+       01 WS-MASKED-NAME        PIC X(100).
+
+      *> only policies whose renewal date is still ahead of today (or
+      *> has just passed) are worth working, so anything more than 90
+      *> days out is left off the cursor entirely rather than filtered
+      *> in working-storage.
+       EXEC SQL
+           DECLARE RENEWAL-CURSOR CURSOR FOR
+               SELECT policy_id, customer_name, policy_type,
+                   renewal_date
+               FROM policy_master
+               WHERE policy_status = 'A'
+               ORDER BY renewal_date
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "=== RENEWAL AGING REPORT ===".
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-8
+           COMPUTE WS-TODAY-JULIAN = FUNCTION INTEGER-OF-DATE
+               (WS-TODAY-8)
+
+           EXEC SQL OPEN RENEWAL-CURSOR END-EXEC.
+
+           PERFORM LIST-ONE-POLICY
+               UNTIL WS-EOF
+
+           EXEC SQL CLOSE RENEWAL-CURSOR END-EXEC.
+
+           DISPLAY "-----------------------------".
+           DISPLAY "DUE WITHIN  30 DAYS: " WS-30-DAY-COUNT.
+           DISPLAY "DUE WITHIN  60 DAYS: " WS-60-DAY-COUNT.
+           DISPLAY "DUE WITHIN  90 DAYS: " WS-90-DAY-COUNT.
+           DISPLAY "=== END OF REPORT ===".
+
+           STOP RUN.
+
+      *> a policy with a blank or unparseable renewal_date simply
+      *> will not match any bucket below and is skipped - this report
+      *> is read-only so there is nothing to correct here.
+       LIST-ONE-POLICY.
+
+           EXEC SQL
+               FETCH RENEWAL-CURSOR
+               INTO :POLICY-ID, :CUSTOMER-NAME, :POLICY-TYPE,
+                   :RENEWAL-DATE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET WS-EOF TO TRUE
+           ELSE
+               PERFORM BUCKET-ONE-POLICY
+           END-IF.
+
+       BUCKET-ONE-POLICY.
+
+           MOVE RENEWAL-DATE(1:4) TO WS-RENEWAL-8(1:4)
+           MOVE RENEWAL-DATE(6:2) TO WS-RENEWAL-8(5:2)
+           MOVE RENEWAL-DATE(9:2) TO WS-RENEWAL-8(7:2)
+
+           COMPUTE WS-RENEWAL-JULIAN = FUNCTION INTEGER-OF-DATE
+               (WS-RENEWAL-8)
+
+           COMPUTE WS-DAYS-UNTIL =
+               WS-RENEWAL-JULIAN - WS-TODAY-JULIAN
+
+           IF WS-DAYS-UNTIL >= 0 AND WS-DAYS-UNTIL <= 90
+               PERFORM PRINT-ONE-POLICY
+
+               IF WS-DAYS-UNTIL <= 30
+                   ADD 1 TO WS-30-DAY-COUNT
+               ELSE
+                   IF WS-DAYS-UNTIL <= 60
+                       ADD 1 TO WS-60-DAY-COUNT
+                   ELSE
+                       ADD 1 TO WS-90-DAY-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+       PRINT-ONE-POLICY.
+
+           CALL "MASKPII" USING CUSTOMER-NAME WS-MASKED-NAME
+
+           DISPLAY "POLICY " POLICY-ID " " WS-MASKED-NAME
+               " (" POLICY-TYPE ") RENEWS " RENEWAL-DATE
+               " - " WS-DAYS-UNTIL " DAYS".
