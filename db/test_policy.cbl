@@ -7,48 +7,156 @@
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 POLICY-ID        PIC 9(6).
-       01 CUSTOMER-NAME    PIC X(50).
-       01 POLICY-TYPE      PIC X(20).
-       01 PREMIUM          PIC 9(7)V99.
+       COPY "../copy/policy.cpy".
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+       COPY "../copy/sqlmsg.cpy".
+
+      *> the fixed set of policy_master rows this harness round-trips
+      *> through an INSERT and a SELECT every run - add a case here to
+      *> cover a new scenario rather than hand-running the program and
+      *> eyeballing the DISPLAY output.
+       01 TEST-CASE-TABLE.
+           02 TEST-CASE OCCURS 3 TIMES.
+               03 TC-POLICY-ID      PIC 9(9).
+               03 TC-CUSTOMER-NAME  PIC X(100).
+               03 TC-POLICY-TYPE    PIC X(20).
+               03 TC-PREMIUM        PIC 9(7)V99.
+               03 TC-CURRENCY-CODE  PIC X(03).
+
+       01 TC-COUNT       PIC 9(2) VALUE 3.
+       01 TC-IDX         PIC 9(2).
+
+       01 RS-CUSTOMER-NAME PIC X(100).
+       01 RS-POLICY-TYPE   PIC X(20).
+       01 RS-PREMIUM       PIC 9(7)V99.
+       01 RS-CURRENCY-CODE PIC X(03).
+
+       01 WS-CASE-STATUS   PIC X(01).
+           88 CASE-PASSED      VALUE "Y".
+           88 CASE-FAILED      VALUE "N".
+
+       01 WS-TOTAL-PASS    PIC 9(3) VALUE 0.
+       01 WS-TOTAL-FAIL    PIC 9(3) VALUE 0.
+
        PROCEDURE DIVISION.
 
-           DISPLAY "=== COBOL POLICY TEST ===".
+           DISPLAY "=== COBOL POLICY REGRESSION HARNESS ===".
+
+           PERFORM LOAD-TEST-CASES.
+
+           PERFORM RUN-ONE-TEST-CASE
+               VARYING TC-IDX FROM 1 BY 1
+               UNTIL TC-IDX > TC-COUNT.
+
+           PERFORM DISPLAY-SUMMARY.
+
+           STOP RUN.
+
+      *> one row per scenario - a plain success case, a second policy
+      *> type, and a premium with meaningful decimal places, so a
+      *> comparison bug in the SELECT round-trip has something to catch.
+       LOAD-TEST-CASES.
+
+           MOVE 1001              TO TC-POLICY-ID(1)
+           MOVE "NGUYEN VAN A"     TO TC-CUSTOMER-NAME(1)
+           MOVE "LIFE"             TO TC-POLICY-TYPE(1)
+           MOVE 1500.50            TO TC-PREMIUM(1)
+           MOVE "USD"              TO TC-CURRENCY-CODE(1)
 
-           MOVE 1001 TO POLICY-ID.
-           MOVE "NGUYEN VAN A" TO CUSTOMER-NAME.
-           MOVE "LIFE" TO POLICY-TYPE.
-           MOVE 1500.50 TO PREMIUM.
+           MOVE 1002              TO TC-POLICY-ID(2)
+           MOVE "TRAN THI B"      TO TC-CUSTOMER-NAME(2)
+           MOVE "HEALTH"           TO TC-POLICY-TYPE(2)
+           MOVE 850.25             TO TC-PREMIUM(2)
+           MOVE "EUR"              TO TC-CURRENCY-CODE(2)
 
-           DISPLAY "INSERT POLICY...".
+           MOVE 1003              TO TC-POLICY-ID(3)
+           MOVE "LE VAN C"        TO TC-CUSTOMER-NAME(3)
+           MOVE "ANNUITY"          TO TC-POLICY-TYPE(3)
+           MOVE 2200.00            TO TC-PREMIUM(3)
+           MOVE "GBP"              TO TC-CURRENCY-CODE(3).
+
+      *> inserts one case's row, reads it back, and compares what came
+      *> back against what was put in - PASS only if both the insert
+      *> and every field of the round-trip agree.
+       RUN-ONE-TEST-CASE.
+
+           MOVE TC-POLICY-ID(TC-IDX)     TO POLICY-ID
+           MOVE TC-CUSTOMER-NAME(TC-IDX) TO CUSTOMER-NAME
+           MOVE TC-POLICY-TYPE(TC-IDX)   TO POLICY-TYPE
+           MOVE TC-PREMIUM(TC-IDX)       TO PREMIUM
+           MOVE TC-CURRENCY-CODE(TC-IDX) TO CURRENCY-CODE
+           MOVE "2026-01-01"             TO START-DATE
+           MOVE "2027-01-01"             TO RENEWAL-DATE
+           SET POLICY-STATUS-ACTIVE      TO TRUE
+           MOVE 0                        TO AGENT-ID
+
+           SET CASE-PASSED TO TRUE
 
            EXEC SQL
-              INSERT INTO policy
-              VALUES (:POLICY-ID, :CUSTOMER-NAME, :POLICY-TYPE, :PREMIUM)
+              INSERT INTO policy_master
+                  (policy_id, customer_name, policy_type, premium,
+                   currency_code, start_date, renewal_date,
+                   policy_status, agent_id)
+              VALUES (:POLICY-ID, :CUSTOMER-NAME, :POLICY-TYPE,
+                      :PREMIUM, :CURRENCY-CODE, :START-DATE,
+                      :RENEWAL-DATE, :POLICY-STATUS, :AGENT-ID)
            END-EXEC.
 
-           IF SQLCODE = 0
-               DISPLAY "INSERT SUCCESS"
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO SQL-ERROR-CODE
+               CALL "SQLMSG" USING SQL-ERROR-CODE SQL-ERROR-MESSAGE
+               DISPLAY "CASE " TC-POLICY-ID(TC-IDX)
+                   ": INSERT FAILED SQLCODE=" SQLCODE
+                   " - " SQL-ERROR-MESSAGE
+               SET CASE-FAILED TO TRUE
+           END-IF.
+
+           IF CASE-PASSED
+               EXEC SQL
+                  SELECT CUSTOMER_NAME, POLICY_TYPE, PREMIUM,
+                         CURRENCY_CODE
+                  INTO :RS-CUSTOMER-NAME, :RS-POLICY-TYPE, :RS-PREMIUM,
+                      :RS-CURRENCY-CODE
+                  FROM policy_master
+                  WHERE policy_id = :POLICY-ID
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY "CASE " TC-POLICY-ID(TC-IDX)
+                       ": SELECT FAILED SQLCODE=" SQLCODE
+                   SET CASE-FAILED TO TRUE
+               ELSE
+                   IF RS-CUSTOMER-NAME NOT = TC-CUSTOMER-NAME(TC-IDX)
+                   OR RS-POLICY-TYPE   NOT = TC-POLICY-TYPE(TC-IDX)
+                   OR RS-PREMIUM       NOT = TC-PREMIUM(TC-IDX)
+                   OR RS-CURRENCY-CODE NOT = TC-CURRENCY-CODE(TC-IDX)
+                       DISPLAY "CASE " TC-POLICY-ID(TC-IDX)
+                           ": ROUND-TRIP MISMATCH"
+                       SET CASE-FAILED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF CASE-PASSED
+               DISPLAY "CASE " TC-POLICY-ID(TC-IDX) ": PASS"
+               ADD 1 TO WS-TOTAL-PASS
            ELSE
-               DISPLAY "INSERT FAILED SQLCODE=" SQLCODE
+               DISPLAY "CASE " TC-POLICY-ID(TC-IDX) ": FAIL"
+               ADD 1 TO WS-TOTAL-FAIL
            END-IF.
 
-           DISPLAY "READ POLICY...".
+       DISPLAY-SUMMARY.
 
-           EXEC SQL
-              SELECT CUSTOMER_NAME, POLICY_TYPE, PREMIUM
-              INTO :CUSTOMER-NAME, :POLICY-TYPE, :PREMIUM
-              FROM policy
-              WHERE policy_id = :POLICY-ID
-           END-EXEC.
+           DISPLAY "========================================"
+           DISPLAY "TOTAL CASES : " TC-COUNT
+           DISPLAY "PASSED      : " WS-TOTAL-PASS
+           DISPLAY "FAILED      : " WS-TOTAL-FAIL
 
-           DISPLAY "======================"
-           DISPLAY "Policy ID  : " POLICY-ID
-           DISPLAY "Customer   : " CUSTOMER-NAME
-           DISPLAY "Type       : " POLICY-TYPE
-           DISPLAY "Premium    : " PREMIUM
-           DISPLAY "======================"
+           IF WS-TOTAL-FAIL = 0
+               DISPLAY "OVERALL     : PASS"
+           ELSE
+               DISPLAY "OVERALL     : FAIL"
+           END-IF
 
-           STOP RUN.
+           DISPLAY "========================================".
