@@ -1,45 +1,164 @@
 identification division.
        class-id. EmployeeRepo.
 
+      *> builds the Npgsql connection string from DB_HOST/DB_NAME/
+      *> DB_USER/DB_PASSWORD so dev, docker, and whatever runs after
+      *> it can each point at their own database without a source
+      *> edit - same env-var-with-fallback-default approach db.cbl's
+      *> LOAD-DB-SETTINGS already uses for the embedded-SQL side.
+       method-id. GetConnectionString static private
+                           returning connString as string.
+       local-storage section.
+       01 db-host     pic x(30).
+       01 db-name      pic x(30).
+       01 db-user       pic x(30).
+       01 db-password    pic x(30).
+       01 conn-string-display pic x(120).
+
+       procedure division.
+           move "localhost" to db-host
+           move "testdb"    to db-name
+           move "postgres"  to db-user
+           move "postgres"  to db-password
+
+           accept db-host     from environment "DB_HOST"
+           accept db-name     from environment "DB_NAME"
+           accept db-user     from environment "DB_USER"
+           accept db-password from environment "DB_PASSWORD"
+
+           if db-host = spaces
+               move "localhost" to db-host
+           end-if
+
+           if db-name = spaces
+               move "testdb" to db-name
+           end-if
+
+           if db-user = spaces
+               move "postgres" to db-user
+           end-if
+
+           if db-password = spaces
+               move "postgres" to db-password
+           end-if
+
+           string "Host=" delimited by size
+                  db-host delimited by space
+                  ";Username=" delimited by size
+                  db-user delimited by space
+                  ";Password=" delimited by size
+                  db-password delimited by space
+                  ";Database=" delimited by size
+                  db-name delimited by space
+               into conn-string-display
+
+           move conn-string-display to connString
+
+           goback.
+       end method GetConnectionString.
+
+      *> every insert/update/delete against emp also writes one of
+      *> these rows so there is a history of who changed what and
+      *> when, separate from whatever the current row looks like now.
+       method-id. LogAuditRow static private.
+       procedure division using by value auditEmpId as binary-long,
+                                        auditAction as string,
+                                        oldValues   as string,
+                                        newValues   as string.
+           declare conn as type Npgsql.NpgsqlConnection
+           declare cmd  as type Npgsql.NpgsqlCommand
+
+           set conn = new Npgsql.NpgsqlConnection(
+               invoke type EmployeeRepo "GetConnectionString")
+
+           invoke conn "Open"
+
+           set cmd = new Npgsql.NpgsqlCommand(
+               "INSERT INTO emp_audit(emp_id, action, changed_at, old_values, new_values) VALUES(@i, @act, NOW(), @o, @nw)", conn)
+
+           invoke cmd::Parameters "AddWithValue" using "@i", auditEmpId
+           invoke cmd::Parameters "AddWithValue" using "@act",
+               auditAction
+           invoke cmd::Parameters "AddWithValue" using "@o", oldValues
+           invoke cmd::Parameters "AddWithValue" using "@nw", newValues
+           invoke cmd "ExecuteNonQuery"
+           invoke conn "Close"
+           goback.
+       end method LogAuditRow.
+
        method-id. InsertEmployee static.
-       procedure division using by value empName as string,
-                                        empAge  as binary-long.
+       local-storage section.
+       01 new-values-summary pic x(200).
+       01 new-emp-id          pic 9(9).
+       01 empage-display       pic 9(3).
+       01 empsalary-display     pic 9(9)v99.
+
+       procedure division using by value empName       as string,
+                                        empAge        as binary-long,
+                                        empSalary     as decimal,
+                                        empDept       as string,
+                                        empHireDate   as string,
+                                        empSupervisorId as binary-long.
            declare conn as type Npgsql.NpgsqlConnection
            declare cmd  as type Npgsql.NpgsqlCommand
 
            set conn = new Npgsql.NpgsqlConnection(
-               "Host=localhost;Username=postgres;Password=postgres;Database=testdb")
+               invoke type EmployeeRepo "GetConnectionString")
 
            invoke conn "Open"
 
            set cmd = new Npgsql.NpgsqlCommand(
-               "INSERT INTO emp(name, age) VALUES(@n, @a)", conn)
+               "INSERT INTO emp(name, age, salary, department, hire_date, supervisor_id) VALUES(@n, @a, @s, @d, @h, @sup) RETURNING id",
+               conn)
 
            invoke cmd::Parameters "AddWithValue" using "@n", empName
            invoke cmd::Parameters "AddWithValue" using "@a", empAge
-           invoke cmd "ExecuteNonQuery"
+           invoke cmd::Parameters "AddWithValue" using "@s", empSalary
+           invoke cmd::Parameters "AddWithValue" using "@d", empDept
+           invoke cmd::Parameters "AddWithValue" using "@h", empHireDate
+           invoke cmd::Parameters "AddWithValue" using "@sup",
+               empSupervisorId
+           invoke cmd "ExecuteScalar" returning new-emp-id
            invoke conn "Close"
+
+           move empAge to empage-display
+           move empSalary to empsalary-display
+
+           string "NAME=" empName " AGE=" empage-display " SALARY="
+               empsalary-display " DEPT=" empDept " HIRED=" empHireDate
+               delimited by size into new-values-summary
+
+           invoke type EmployeeRepo "LogAuditRow" using new-emp-id
+               "INSERT" " " new-values-summary
+
            goback.
        end method InsertEmployee.
 
        method-id. FetchEmployees static.
+       local-storage section.
+       01 one-emp-name-display pic x(100).
+       01 masked-emp-name       pic x(100).
+
        procedure division.
            declare conn   as type Npgsql.NpgsqlConnection
            declare cmd    as type Npgsql.NpgsqlCommand
            declare reader as type Npgsql.NpgsqlDataReader
 
            set conn = new Npgsql.NpgsqlConnection(
-               "Host=localhost;Username=postgres;Password=postgres;Database=testdb")
+               invoke type EmployeeRepo "GetConnectionString")
 
            invoke conn "Open"
 
            set cmd = new Npgsql.NpgsqlCommand(
-               "SELECT name, age FROM emp", conn)
+               "SELECT name, age FROM emp WHERE is_deleted = FALSE",
+               conn)
 
            invoke cmd "ExecuteReader" returning reader
 
            perform until not reader::Read()
-               display "Ten: "  reader::GetString(0)
+               move reader::GetString(0) to one-emp-name-display
+               call "MASKPII" using one-emp-name-display masked-emp-name
+               display "Ten: "  masked-emp-name
                display "Tuoi: " reader::GetInt32(1)
            end-perform
 
@@ -47,4 +166,331 @@ identification division.
            goback.
        end method FetchEmployees.
 
+      *> given the emp id an underwriter/agent link points at, looks
+      *> up that employee's name - used by anything that needs to
+      *> show who wrote or is servicing a policy without going around
+      *> this class to query the emp table directly.
+       method-id. FindEmployeeById static.
+       procedure division using by value empId as binary-long
+                           returning empName as string.
+           declare conn   as type Npgsql.NpgsqlConnection
+           declare cmd    as type Npgsql.NpgsqlCommand
+           declare reader as type Npgsql.NpgsqlDataReader
+           declare result as string
+
+           set conn = new Npgsql.NpgsqlConnection(
+               invoke type EmployeeRepo "GetConnectionString")
+
+           invoke conn "Open"
+
+           set cmd = new Npgsql.NpgsqlCommand(
+               "SELECT name FROM emp WHERE id = @i", conn)
+
+           invoke cmd::Parameters "AddWithValue" using "@i", empId
+           invoke cmd "ExecuteReader" returning reader
+
+           set result = ""
+           if reader::Read()
+               set result = reader::GetString(0)
+           end-if
+
+           invoke conn "Close"
+
+           set empName = result
+           goback.
+       end method FindEmployeeById.
+
+      *> corrects an existing emp row in place - the id identifies
+      *> which row, the name/age are the corrected values to write.
+       method-id. UpdateEmployee static.
+       local-storage section.
+       01 old-name            pic x(50).
+       01 old-age              pic 9(3).
+       01 old-salary            pic 9(9)v99.
+       01 old-dept               pic x(50).
+       01 old-hire-date           pic x(10).
+       01 old-values-summary       pic x(200).
+       01 new-values-summary        pic x(200).
+       01 empage-display             pic 9(3).
+       01 empsalary-display           pic 9(9)v99.
+
+       procedure division using by value empId       as binary-long,
+                                        empName     as string,
+                                        empAge      as binary-long,
+                                        empSalary   as decimal,
+                                        empDept     as string,
+                                        empHireDate as string,
+                                        empSupervisorId as binary-long.
+           declare conn   as type Npgsql.NpgsqlConnection
+           declare cmd    as type Npgsql.NpgsqlCommand
+           declare reader as type Npgsql.NpgsqlDataReader
+
+           set conn = new Npgsql.NpgsqlConnection(
+               invoke type EmployeeRepo "GetConnectionString")
+
+           invoke conn "Open"
+
+           set cmd = new Npgsql.NpgsqlCommand(
+               "SELECT name, age, salary, department, hire_date FROM emp WHERE id = @i",
+               conn)
+           invoke cmd::Parameters "AddWithValue" using "@i", empId
+           invoke cmd "ExecuteReader" returning reader
+           if reader::Read()
+               move reader::GetString(0) to old-name
+               move reader::GetInt32(1) to old-age
+               move reader::GetDecimal(2) to old-salary
+               move reader::GetString(3) to old-dept
+               move reader::GetString(4) to old-hire-date
+           end-if
+           invoke reader "Close"
+
+           set cmd = new Npgsql.NpgsqlCommand(
+               "UPDATE emp SET name = @n, age = @a, salary = @s, department = @d, hire_date = @h, supervisor_id = @sup WHERE id = @i", conn)
+
+           invoke cmd::Parameters "AddWithValue" using "@n", empName
+           invoke cmd::Parameters "AddWithValue" using "@a", empAge
+           invoke cmd::Parameters "AddWithValue" using "@s", empSalary
+           invoke cmd::Parameters "AddWithValue" using "@d", empDept
+           invoke cmd::Parameters "AddWithValue" using "@h", empHireDate
+           invoke cmd::Parameters "AddWithValue" using "@sup",
+               empSupervisorId
+           invoke cmd::Parameters "AddWithValue" using "@i", empId
+           invoke cmd "ExecuteNonQuery"
+           invoke conn "Close"
+
+           string "NAME=" old-name " AGE=" old-age " SALARY="
+               old-salary " DEPT=" old-dept " HIRED=" old-hire-date
+               delimited by size into old-values-summary
+
+           move empAge to empage-display
+           move empSalary to empsalary-display
+
+           string "NAME=" empName " AGE=" empage-display " SALARY="
+               empsalary-display " DEPT=" empDept " HIRED=" empHireDate
+               delimited by size into new-values-summary
+
+           invoke type EmployeeRepo "LogAuditRow" using empId "UPDATE"
+               old-values-summary new-values-summary
+
+           goback.
+       end method UpdateEmployee.
+
+      *> an employee who leaves stays in the emp table - this flips
+      *> is_deleted rather than removing the row, so FetchEmployees
+      *> and anything reporting off of history still has it to see.
+       method-id. DeleteEmployee static.
+       procedure division using by value empId as binary-long.
+           declare conn as type Npgsql.NpgsqlConnection
+           declare cmd  as type Npgsql.NpgsqlCommand
+
+           set conn = new Npgsql.NpgsqlConnection(
+               invoke type EmployeeRepo "GetConnectionString")
+
+           invoke conn "Open"
+
+           set cmd = new Npgsql.NpgsqlCommand(
+               "UPDATE emp SET is_deleted = TRUE WHERE id = @i", conn)
+
+           invoke cmd::Parameters "AddWithValue" using "@i", empId
+           invoke cmd "ExecuteNonQuery"
+           invoke conn "Close"
+
+           invoke type EmployeeRepo "LogAuditRow" using empId "DELETE"
+               "is_deleted=FALSE" "is_deleted=TRUE"
+
+           goback.
+       end method DeleteEmployee.
+
+      *> lets a caller narrow the roster instead of scrolling through
+      *> every row FetchEmployees prints - namePattern is passed
+      *> through to LIKE as-is, so the caller supplies its own "%"
+      *> wildcards, and minAge/maxAge bound the age range searched.
+       method-id. FindEmployees static.
+       local-storage section.
+       01 one-emp-name-display pic x(100).
+       01 masked-emp-name       pic x(100).
+
+       procedure division using by value namePattern as string,
+                                        minAge as binary-long,
+                                        maxAge as binary-long.
+           declare conn   as type Npgsql.NpgsqlConnection
+           declare cmd    as type Npgsql.NpgsqlCommand
+           declare reader as type Npgsql.NpgsqlDataReader
+
+           set conn = new Npgsql.NpgsqlConnection(
+               invoke type EmployeeRepo "GetConnectionString")
+
+           invoke conn "Open"
+
+           set cmd = new Npgsql.NpgsqlCommand(
+               "SELECT name, age FROM emp WHERE is_deleted = FALSE AND name LIKE @n AND age BETWEEN @lo AND @hi",
+               conn)
+
+           invoke cmd::Parameters "AddWithValue" using "@n", namePattern
+           invoke cmd::Parameters "AddWithValue" using "@lo", minAge
+           invoke cmd::Parameters "AddWithValue" using "@hi", maxAge
+           invoke cmd "ExecuteReader" returning reader
+
+           perform until not reader::Read()
+               move reader::GetString(0) to one-emp-name-display
+               call "MASKPII" using one-emp-name-display masked-emp-name
+               display "Ten: "  masked-emp-name
+               display "Tuoi: " reader::GetInt32(1)
+           end-perform
+
+           invoke conn "Close"
+           goback.
+       end method FindEmployees.
+
+      *> one subtotal line per department, the way the policy book's
+      *> POLICYTYPEREPORT breaks on policy_type - departments come off
+      *> the reader already sorted, so a change in department is the
+      *> only signal needed to close out the running subtotal.
+       method-id. PayrollReport static.
+       local-storage section.
+       01 is-first-row     pic x(01) value "Y".
+           88 first-row       value "Y".
+       01 prev-department   pic x(50).
+       01 dept-subtotal     pic 9(9)v99 value 0.
+       01 grand-total        pic 9(9)v99 value 0.
+       01 one-salary          pic 9(9)v99.
+       01 one-department      pic x(50).
+
+       procedure division.
+           declare conn   as type Npgsql.NpgsqlConnection
+           declare cmd    as type Npgsql.NpgsqlCommand
+           declare reader as type Npgsql.NpgsqlDataReader
+
+           set conn = new Npgsql.NpgsqlConnection(
+               invoke type EmployeeRepo "GetConnectionString")
+
+           invoke conn "Open"
+
+           set cmd = new Npgsql.NpgsqlCommand(
+               "SELECT department, name, salary FROM emp WHERE is_deleted = FALSE ORDER BY department, name",
+               conn)
+
+           invoke cmd "ExecuteReader" returning reader
+
+           display "=== PAYROLL SUMMARY BY DEPARTMENT ==="
+
+           perform until not reader::Read()
+               move reader::GetString(0) to one-department
+               move reader::GetDecimal(2) to one-salary
+
+               if not first-row and one-department not = prev-department
+                   display prev-department " SUBTOTAL: " dept-subtotal
+                   move 0 to dept-subtotal
+               end-if
+
+               display "  " one-department " " reader::GetString(1)
+                   " " one-salary
+
+               add one-salary to dept-subtotal
+               add one-salary to grand-total
+               move one-department to prev-department
+               move "N" to is-first-row
+           end-perform
+
+           if not first-row
+               display prev-department " SUBTOTAL: " dept-subtotal
+           end-if
+
+           display "-------------------------------------"
+           display "GRAND TOTAL PAYROLL: " grand-total
+           display "=== END OF PAYROLL SUMMARY ==="
+
+           invoke conn "Close"
+           goback.
+       end method PayrollReport.
+
+      *> prints one indented line per direct report of supervisorId,
+      *> then walks back into each report's own direct reports -
+      *> OrgChartReport kicks this off at the top of the chart
+      *> (supervisor_id = 0) and it recurses down from there.
+       method-id. PrintSubtree static private.
+       local-storage section.
+       01 one-emp-id       pic 9(9).
+       01 one-emp-name      pic x(100).
+       01 masked-emp-name    pic x(100).
+       01 indent-spaces       pic x(20).
+       01 next-indent-level    binary-long.
+
+       procedure division using by value supervisorId as binary-long,
+                                        indentLevel   as binary-long.
+           declare conn   as type Npgsql.NpgsqlConnection
+           declare cmd    as type Npgsql.NpgsqlCommand
+           declare reader as type Npgsql.NpgsqlDataReader
+
+           move spaces to indent-spaces
+           inspect indent-spaces replacing all space by "."
+
+           set conn = new Npgsql.NpgsqlConnection(
+               invoke type EmployeeRepo "GetConnectionString")
+
+           invoke conn "Open"
+
+           set cmd = new Npgsql.NpgsqlCommand(
+               "SELECT id, name FROM emp WHERE supervisor_id = @s AND is_deleted = FALSE ORDER BY name",
+               conn)
+           invoke cmd::Parameters "AddWithValue" using "@s", supervisorId
+           invoke cmd "ExecuteReader" returning reader
+
+           perform until not reader::Read()
+               move reader::GetInt32(0) to one-emp-id
+               move reader::GetString(1) to one-emp-name
+               call "MASKPII" using one-emp-name masked-emp-name
+               display indent-spaces(1:indentLevel * 2) " "
+                   masked-emp-name " (ID " one-emp-id ")"
+               compute next-indent-level = indentLevel + 1
+               invoke type EmployeeRepo "PrintSubtree" using one-emp-id
+                   next-indent-level
+           end-perform
+
+           invoke conn "Close"
+
+           goback.
+       end method PrintSubtree.
+
+      *> top-level employees are the ones nobody supervises them
+      *> (supervisor_id = 0); OrgChartReport prints each one and then
+      *> recurses one generation at a time down through PrintSubtree.
+       method-id. OrgChartReport static.
+       local-storage section.
+       01 top-emp-id    pic 9(9).
+       01 top-emp-name    pic x(100).
+       01 masked-emp-name  pic x(100).
+
+       procedure division.
+           declare conn   as type Npgsql.NpgsqlConnection
+           declare cmd    as type Npgsql.NpgsqlCommand
+           declare reader as type Npgsql.NpgsqlDataReader
+
+           display "=== ORGANIZATION CHART ==="
+
+           set conn = new Npgsql.NpgsqlConnection(
+               invoke type EmployeeRepo "GetConnectionString")
+
+           invoke conn "Open"
+
+           set cmd = new Npgsql.NpgsqlCommand(
+               "SELECT id, name FROM emp WHERE supervisor_id = 0 AND is_deleted = FALSE ORDER BY name",
+               conn)
+           invoke cmd "ExecuteReader" returning reader
+
+           perform until not reader::Read()
+               move reader::GetInt32(0) to top-emp-id
+               move reader::GetString(1) to top-emp-name
+               call "MASKPII" using top-emp-name masked-emp-name
+               display masked-emp-name " (ID " top-emp-id ")"
+               invoke type EmployeeRepo "PrintSubtree" using top-emp-id
+                   1
+           end-perform
+
+           invoke conn "Close"
+
+           display "=== END OF ORGANIZATION CHART ==="
+           goback.
+       end method OrgChartReport.
+
        end class EmployeeRepo.
\ No newline at end of file
