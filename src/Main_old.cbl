@@ -1,16 +1,158 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD   PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE sqlca END-EXEC.
+
+       01 WS-POLICY-ID PIC 9(9).
+       01 WS-AGENT-ID  PIC 9(9) VALUE 0.
+
+       01 WS-CONNECT-STATUS PIC X(01).
+           88 WS-CONNECT-OK     VALUE "Y".
+           88 WS-CONNECT-FAILED VALUE "N".
+
+       01 WS-CREATE-STATUS PIC X(01).
+           88 WS-CREATE-OK     VALUE "Y".
+           88 WS-CREATE-FAILED VALUE "N".
+
+       01 WS-RIDER-STATUS PIC X(01).
+           88 WS-RIDER-OK     VALUE "Y".
+           88 WS-RIDER-FAILED VALUE "N".
+
+       01 WS-AT-END         PIC X(01) VALUE "N".
+           88 WS-EOF             VALUE "Y".
+
+       01 WS-CHECKPOINT-FILE-STATUS PIC X(02).
+           88 CHECKPOINT-FILE-OK        VALUE "00".
+           88 CHECKPOINT-FILE-NOT-FOUND VALUE "35".
+
+      *> steps already completed on a prior, interrupted run - loaded
+      *> from the checkpoint file so a rerun does not redo CREATE-POLICY
+      *> for a record that already has a policy row.
+       01 WS-CREATE-DONE    PIC X(01) VALUE "N".
+           88 CREATE-STEP-DONE VALUE "Y".
+       01 WS-RIDER-DONE     PIC X(01) VALUE "N".
+           88 RIDER-STEP-DONE  VALUE "Y".
+
        PROCEDURE DIVISION.
 
            DISPLAY "START MINI INGENIUM".
 
-           CALL "DB-CONNECT".
+           PERFORM LOAD-CHECKPOINTS.
+
+           CALL "DB-CONNECT" USING WS-CONNECT-STATUS.
 
-           CALL "CREATE-POLICY".
+           IF WS-CONNECT-FAILED
+               DISPLAY "ABORTING: COULD NOT CONNECT TO DATABASE"
+               STOP RUN
+           END-IF.
 
-           CALL "ADD-RIDER".
+           IF CREATE-STEP-DONE
+               DISPLAY "SKIPPING CREATE-POLICY, ALREADY CHECKPOINTED"
+               SET WS-CREATE-OK TO TRUE
+           ELSE
+               CALL "CREATE-POLICY" USING WS-POLICY-ID WS-AGENT-ID
+                   WS-CREATE-STATUS
+           END-IF.
+
+           IF RIDER-STEP-DONE
+               DISPLAY "SKIPPING ADD-RIDER, ALREADY CHECKPOINTED"
+               SET WS-RIDER-OK TO TRUE
+           ELSE
+               IF WS-CREATE-OK
+                   CALL "ADD-RIDER" USING WS-POLICY-ID WS-RIDER-STATUS
+               ELSE
+                   SET WS-RIDER-FAILED TO TRUE
+               END-IF
+           END-IF.
+
+      *> the policy insert and its rider insert are one unit of work -
+      *> if the rider fails after the policy already went in, undo the
+      *> policy too rather than leave a policy with no rider. Neither
+      *> checkpoint is written until the COMMIT below actually lands -
+      *> otherwise a rerun could skip a step that got rolled back - and
+      *> a step already checkpointed on a prior run is never rewritten.
+           IF WS-CREATE-OK AND WS-RIDER-OK
+               EXEC SQL COMMIT END-EXEC
+               DISPLAY "TRANSACTION COMMITTED"
+
+               IF NOT CREATE-STEP-DONE
+                   PERFORM WRITE-CHECKPOINT-CREATE
+               END-IF
+
+               IF NOT RIDER-STEP-DONE
+                   PERFORM WRITE-CHECKPOINT-RIDER
+               END-IF
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               DISPLAY "TRANSACTION ROLLED BACK"
+           END-IF.
 
            DISPLAY "DONE".
 
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+      *> reads CHECKPOINT.DAT, if it exists, to see which steps of a
+      *> prior run already completed; a fresh run simply finds no file
+      *> and leaves both step flags "not done".
+       LOAD-CHECKPOINTS.
+
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF CHECKPOINT-FILE-NOT-FOUND
+               DISPLAY "NO CHECKPOINT FILE, STARTING FRESH"
+           ELSE
+               PERFORM READ-CHECKPOINT-RECORD
+                   UNTIL WS-EOF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       READ-CHECKPOINT-RECORD.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF CHECKPOINT-RECORD(1:19) = "CREATE-POLICY-DONE:"
+                       SET CREATE-STEP-DONE TO TRUE
+                       MOVE CHECKPOINT-RECORD(20:9) TO WS-POLICY-ID
+                   END-IF
+                   IF CHECKPOINT-RECORD(1:14) = "ADD-RIDER-DONE"
+                       SET RIDER-STEP-DONE TO TRUE
+                   END-IF
+           END-READ.
+
+      *> the generated policy id is persisted alongside the flag, not
+      *> just the flag by itself - a resumed run still needs a real
+      *> policy id to pass into CALL "ADD-RIDER" when CREATE-POLICY was
+      *> already checkpointed on a prior, interrupted run.
+       WRITE-CHECKPOINT-CREATE.
+
+           OPEN EXTEND CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           STRING "CREATE-POLICY-DONE:" DELIMITED BY SIZE
+               WS-POLICY-ID DELIMITED BY SIZE
+               INTO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-CHECKPOINT-RIDER.
+
+           OPEN EXTEND CHECKPOINT-FILE
+           MOVE "ADD-RIDER-DONE" TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
