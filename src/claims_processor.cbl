@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLAIMSPROCESSOR.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY "../copy/claim.cpy".
+
+       01 FOUND-POLICY-ID       PIC 9(9).
+
+       EXEC SQL INCLUDE sqlca END-EXEC.
+
+       COPY "../copy/sqlmsg.cpy".
+
+       LINKAGE SECTION.
+
+       01 LK-POLICY-ID           PIC 9(9).
+       01 LK-DATE-OF-LOSS         PIC X(10).
+       01 LK-AMOUNT-CLAIMED       PIC 9(7)V99.
+       01 LK-CLAIM-ID             PIC 9(9).
+       01 LK-STATUS               PIC X(01).
+           88 LK-STATUS-OK          VALUE "Y".
+           88 LK-STATUS-FAILED      VALUE "N".
+
+       PROCEDURE DIVISION USING LK-POLICY-ID LK-DATE-OF-LOSS
+           LK-AMOUNT-CLAIMED LK-CLAIM-ID LK-STATUS.
+
+           MOVE LK-POLICY-ID TO POLICY-ID
+           MOVE LK-DATE-OF-LOSS TO DATE-OF-LOSS
+           MOVE LK-AMOUNT-CLAIMED TO AMOUNT-CLAIMED
+           SET CLAIM-OPEN TO TRUE
+           MOVE 0 TO LK-CLAIM-ID
+           SET LK-STATUS-FAILED TO TRUE
+
+      *> a claim can only be filed against a policy that actually
+      *> exists - same guard ADD-RIDER uses before attaching a rider.
+           EXEC SQL
+               SELECT policy_id INTO :FOUND-POLICY-ID
+               FROM policy_master
+               WHERE policy_id = :POLICY-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO SQL-ERROR-CODE
+               CALL "SQLMSG" USING SQL-ERROR-CODE SQL-ERROR-MESSAGE
+               DISPLAY "ERROR: POLICY " POLICY-ID " NOT FOUND ("
+                   SQL-ERROR-MESSAGE "), CLAIM NOT FILED"
+           ELSE
+               EXEC SQL
+                   INSERT INTO claims
+                   (policy_id, date_of_loss, amount_claimed,
+                       claim_status)
+                   VALUES
+                   (:POLICY-ID, :DATE-OF-LOSS, :AMOUNT-CLAIMED,
+                       :CLAIM-STATUS)
+                   RETURNING claim_id INTO :CLAIM-ID
+               END-EXEC
+
+               IF SQLCODE = 0
+                   DISPLAY "CLAIM " CLAIM-ID " FILED FOR POLICY "
+                       POLICY-ID " - AMOUNT " AMOUNT-CLAIMED
+                   MOVE CLAIM-ID TO LK-CLAIM-ID
+                   SET LK-STATUS-OK TO TRUE
+               ELSE
+                   MOVE SQLCODE TO SQL-ERROR-CODE
+                   CALL "SQLMSG" USING SQL-ERROR-CODE
+                       SQL-ERROR-MESSAGE
+                   DISPLAY "ERROR INSERT CLAIM: " SQLCODE
+                       " - " SQL-ERROR-MESSAGE
+               END-IF
+           END-IF.
+
+           GOBACK.
