@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMMISSIONCALC.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY "../copy/policy.cpy".
+
+       EXEC SQL INCLUDE sqlca END-EXEC.
+
+       COPY "../copy/sqlmsg.cpy".
+
+       01 WS-AT-END            PIC X(01) VALUE "N".
+           88 WS-EOF               VALUE "Y".
+
+       01 WS-MASKED-NAME       PIC X(100).
+
+       LINKAGE SECTION.
+
+       01 LK-EMPLOYEE-ID        PIC 9(9).
+       01 LK-PERIOD-START       PIC X(10).
+       01 LK-PERIOD-END         PIC X(10).
+       01 LK-COMMISSION-RATE    PIC 9V9999.
+       01 LK-POLICY-COUNT       PIC 9(7).
+       01 LK-TOTAL-PREMIUM      PIC 9(9)V99.
+       01 LK-COMMISSION-AMOUNT  PIC 9(9)V99.
+       01 LK-STATUS             PIC X(01).
+           88 LK-STATUS-OK        VALUE "Y".
+           88 LK-STATUS-FAILED    VALUE "N".
+
+      *> policies this agent wrote in the period come off this cursor
+      *> ordered for the statement.
+       EXEC SQL
+           DECLARE COMMISSION-CURSOR CURSOR FOR
+               SELECT policy_id, customer_name, policy_type, premium
+               FROM policy_master
+               WHERE agent_id = :LK-EMPLOYEE-ID
+                   AND start_date BETWEEN :LK-PERIOD-START
+                   AND :LK-PERIOD-END
+               ORDER BY policy_id
+       END-EXEC.
+
+       PROCEDURE DIVISION USING LK-EMPLOYEE-ID LK-PERIOD-START
+           LK-PERIOD-END LK-COMMISSION-RATE LK-POLICY-COUNT
+           LK-TOTAL-PREMIUM LK-COMMISSION-AMOUNT LK-STATUS.
+
+           MOVE 0 TO LK-POLICY-COUNT
+           MOVE 0 TO LK-TOTAL-PREMIUM
+           MOVE 0 TO LK-COMMISSION-AMOUNT
+           MOVE "N" TO WS-AT-END
+           SET LK-STATUS-OK TO TRUE
+
+           DISPLAY "=== AGENT COMMISSION STATEMENT ===".
+           DISPLAY "EMPLOYEE ID: " LK-EMPLOYEE-ID.
+           DISPLAY "PERIOD: " LK-PERIOD-START " TO " LK-PERIOD-END.
+
+           EXEC SQL OPEN COMMISSION-CURSOR END-EXEC.
+
+           PERFORM LIST-ONE-POLICY
+               UNTIL WS-EOF
+
+           EXEC SQL CLOSE COMMISSION-CURSOR END-EXEC.
+
+           COMPUTE LK-COMMISSION-AMOUNT ROUNDED =
+               LK-TOTAL-PREMIUM * LK-COMMISSION-RATE
+
+           DISPLAY "-----------------------------------".
+           DISPLAY "POLICIES WRITTEN: " LK-POLICY-COUNT.
+           DISPLAY "TOTAL PREMIUM: " LK-TOTAL-PREMIUM.
+           DISPLAY "COMMISSION RATE: " LK-COMMISSION-RATE.
+           DISPLAY "COMMISSION DUE: " LK-COMMISSION-AMOUNT.
+           DISPLAY "=== END OF STATEMENT ===".
+
+           GOBACK.
+
+       LIST-ONE-POLICY.
+
+           EXEC SQL
+               FETCH COMMISSION-CURSOR
+               INTO :POLICY-ID, :CUSTOMER-NAME, :POLICY-TYPE,
+                   :PREMIUM
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET WS-EOF TO TRUE
+           ELSE
+               ADD 1 TO LK-POLICY-COUNT
+               ADD PREMIUM TO LK-TOTAL-PREMIUM
+               CALL "MASKPII" USING CUSTOMER-NAME WS-MASKED-NAME
+               DISPLAY "  POLICY " POLICY-ID " " WS-MASKED-NAME
+                   " (" POLICY-TYPE ") PREMIUM " PREMIUM
+           END-IF.
