@@ -0,0 +1,56 @@
+       identification division.
+       class-id. AnnuityPolicy inherits StandardPolicy.
+
+       data division.
+       working-storage section.
+       01 payout-period-years pic 9(3) value 0.
+       01 payout-factor       pic 9v999 value 0.050.
+
+       method-id. setPayoutPeriod.
+       linkage section.
+       01 p-years pic 9(3).
+
+       procedure division using p-years.
+
+           move p-years to payout-period-years
+           goback.
+
+       end method.
+
+       method-id. getAnnualPayout.
+       linkage section.
+       01 result pic 9(9)v99.
+       local-storage section.
+       01 principal pic 9(9)v99.
+
+       procedure division returning result.
+
+           invoke self "getPremium" returning principal
+           compute result = principal * payout-factor
+
+           goback.
+
+       end method.
+
+      *> the "premium" for an annuity is the periodic contribution
+      *> toward the fund; calcPremium prices it up by the same
+      *> payout-factor load the fund will eventually be drawn down by,
+      *> so the contribution keeps pace with the promised payout rate.
+       method-id. calcPremium.
+       linkage section.
+       01 result pic 9(9)v99.
+       local-storage section.
+       01 base-premium pic 9(9)v99.
+
+       procedure division returning result.
+
+           invoke self "getPremium" returning base-premium
+           compute result = base-premium * (1 + payout-factor)
+           invoke self "convertToBaseCurrency" using result
+               returning result
+
+           goback.
+
+       end method.
+
+       end class AnnuityPolicy.
