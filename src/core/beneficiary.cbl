@@ -0,0 +1,55 @@
+       identification division.
+       class-id. Beneficiary.
+
+       data division.
+       working-storage section.
+       01 beneficiary-name    pic x(50).
+       01 relationship        pic x(20).
+       01 allocation-percent  pic 9v999.
+
+       method-id. setBeneficiary.
+       linkage section.
+       01 b-name         pic x(50).
+       01 b-relationship pic x(20).
+       01 b-allocation   pic 9v999.
+
+       procedure division using b-name b-relationship b-allocation.
+
+           move b-name to beneficiary-name
+           move b-relationship to relationship
+           move b-allocation to allocation-percent
+
+           goback.
+       end method.
+
+       method-id. getName.
+       linkage section.
+       01 result pic x(50).
+       procedure division returning result.
+
+           move beneficiary-name to result
+           goback.
+
+       end method.
+
+       method-id. getRelationship.
+       linkage section.
+       01 result pic x(20).
+       procedure division returning result.
+
+           move relationship to result
+           goback.
+
+       end method.
+
+       method-id. getAllocationPercent.
+       linkage section.
+       01 result pic 9v999.
+       procedure division returning result.
+
+           move allocation-percent to result
+           goback.
+
+       end method.
+
+       end class Beneficiary.
