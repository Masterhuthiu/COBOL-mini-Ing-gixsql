@@ -3,19 +3,81 @@
 
        data division.
        working-storage section.
-       01 health-factor pic 9v99 value 1.10.
+       01 health-factor   pic 9v99 value 1.10.
+       01 deductible      pic 9(7)v99 value 0.
+       01 copay-percent   pic 9v999 value 0.200.
 
+       method-id. setPlan.
+       linkage section.
+       01 p-deductible  pic 9(7)v99.
+       01 p-copay-pct   pic 9v999.
+
+       procedure division using p-deductible p-copay-pct.
+
+           move p-deductible to deductible
+           move p-copay-pct  to copay-percent
+
+           goback.
+
+       end method.
+
+       method-id. getDeductible.
+       linkage section.
+       01 result pic 9(7)v99.
+
+       procedure division returning result.
+
+           move deductible to result
+           goback.
+
+       end method.
+
+       method-id. getCopayPercent.
+       linkage section.
+       01 result pic 9v999.
+
+       procedure division returning result.
+
+           move copay-percent to result
+           goback.
+
+       end method.
+
+      *> the plan's own premium is still loaded by health-factor, but
+      *> the deductible and copay the customer picked push the quoted
+      *> premium up or down from that flat factor alone.
        method-id. calcPremium.
        linkage section.
        01 result pic 9(9)v99.
+       local-storage section.
+       01 base-premium      pic 9(9)v99.
+       01 deductible-credit pic 9(9)v99.
+       01 copay-load        pic 9(9)v99.
 
        procedure division returning result.
 
-           invoke self "getPremium" returning result
-           compute result = result * health-factor
+           invoke self "getPremium" returning base-premium
+           compute result = base-premium * health-factor
+
+      *>     a higher deductible lowers the premium the plan charges
+           compute deductible-credit = deductible * 0.01
+
+           if result > deductible-credit
+               subtract deductible-credit from result
+           else
+               move 0 to result
+           end-if
+
+      *>     a higher copay share also lowers the premium, since the
+      *>     member is absorbing more cost per claim
+           compute copay-load = result * copay-percent
+           subtract copay-load from result
+
+           invoke self "convertToBaseCurrency" using result
+               returning result
 
            goback.
 
        end method.
 
-       end class HealthPolicy.
\ No newline at end of file
+       end class HealthPolicy.
