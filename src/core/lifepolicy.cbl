@@ -3,7 +3,9 @@
 
        data division.
        working-storage section.
-       01 life-factor pic 9v99 value 1.20.
+       01 life-factor      pic 9v99 value 1.20.
+       01 cash-value       pic 9(9)v99 value 0.
+       01 cash-value-rate  pic 9v99 value 0.04.
 
        method-id. calcPremium.
        linkage section.
@@ -13,9 +15,58 @@
 
            invoke self "getPremium" returning result
            compute result = result * life-factor
+           invoke self "convertToBaseCurrency" using result
+               returning result
 
            goback.
 
        end method.
 
-       end class LifePolicy.
\ No newline at end of file
+      *> accrues one renewal cycle's worth of cash value: the prior
+      *> balance grows at cash-value-rate, then the current premium
+      *> itself is credited toward cash value.
+       method-id. accrueCashValue.
+       linkage section.
+       01 result pic 9(9)v99.
+       local-storage section.
+       01 current-premium pic 9(9)v99.
+
+       procedure division returning result.
+
+           invoke self "getPremium" returning current-premium
+
+           compute cash-value =
+               cash-value + (cash-value * cash-value-rate)
+                   + current-premium
+
+           move cash-value to result
+
+           goback.
+
+       end method.
+
+       method-id. getCashValue.
+       linkage section.
+       01 result pic 9(9)v99.
+
+       procedure division returning result.
+
+           move cash-value to result
+           goback.
+
+       end method.
+
+      *> quotes what a policyholder would receive if they cancelled
+      *> today: the accumulated cash value.
+       method-id. getSurrenderValue.
+       linkage section.
+       01 result pic 9(9)v99.
+
+       procedure division returning result.
+
+           move cash-value to result
+           goback.
+
+       end method.
+
+       end class LifePolicy.
