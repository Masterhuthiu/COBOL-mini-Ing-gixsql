@@ -29,4 +29,30 @@
 
        end method.
 
-       end class Rider.
\ No newline at end of file
+      *> true when this rider's premium exceeds cap-percent of the
+      *> base policy premium it is attached to - the same compliance
+      *> cap RIDERSERVICE enforces on the procedural insert path.
+       method-id. exceedsCap.
+       linkage section.
+       01 l-policy-premium pic 9(9)v99.
+       01 l-cap-percent    pic 9v99.
+       01 result           pic x(01).
+       local-storage section.
+       01 max-rider-premium pic 9(9)v99.
+
+       procedure division using l-policy-premium l-cap-percent
+               returning result.
+
+           compute max-rider-premium = l-policy-premium * l-cap-percent
+
+           if rider-premium > max-rider-premium
+               move "Y" to result
+           else
+               move "N" to result
+           end-if
+
+           goback.
+
+       end method.
+
+       end class Rider.
