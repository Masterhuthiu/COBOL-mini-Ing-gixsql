@@ -5,6 +5,25 @@
        working-storage section.
        01 policy-number pic x(50).
        01 premium       pic 9(9)v99.
+       01 policy-status  pic x(01) value "A".
+           88 status-active    value "A".
+           88 status-lapsed    value "L".
+           88 status-cancelled value "C".
+
+      *> most policies are still paid annually in one lump sum -
+      *> monthly and quarterly payers pick up an installment fee to
+      *> cover the extra billing/collection cost of splitting premium
+      *> across more payments.
+       01 payment-frequency pic x(01) value "A".
+           88 freq-monthly      value "M".
+           88 freq-quarterly    value "Q".
+           88 freq-annual       value "A".
+       01 installment-fee-pct pic 9v999 value 0.015.
+
+      *> ISO 4217 code PREMIUM is denominated in - defaults to USD so
+      *> a policy that never calls setCurrency still prices the same
+      *> as it always did.
+       01 currency-code pic x(03) value "USD".
 
        method-id. setPolicy.
        linkage section.
@@ -14,18 +33,157 @@
 
            move p-number to policy-number
            move p-premium to premium
+           set status-active to true
 
            goback.
        end method.
 
+       method-id. setPaymentFrequency.
+       linkage section.
+       01 p-frequency pic x(01).
+       procedure division using p-frequency.
+
+           move p-frequency to payment-frequency
+
+           goback.
+       end method.
+
+       method-id. getPaymentFrequency.
+       linkage section.
+       01 out-frequency pic x(01).
+       procedure division returning out-frequency.
+
+           move payment-frequency to out-frequency
+           goback.
+
+       end method.
+
+      *> returns premium split into one installment for the chosen
+      *> payment frequency, with the installment fee loaded on top -
+      *> an annual payer still gets the flat premium, untouched.
        method-id. getPremium.
        linkage section.
        01 out-premium pic 9(9)v99.
+       local-storage section.
+       01 installment pic 9(9)v99.
        procedure division returning out-premium.
 
-           move premium to out-premium
+           evaluate true
+               when freq-monthly
+                   compute installment = premium / 12
+                   compute out-premium =
+                       installment + (installment * installment-fee-pct)
+               when freq-quarterly
+                   compute installment = premium / 4
+                   compute out-premium =
+                       installment + (installment * installment-fee-pct)
+               when other
+                   move premium to out-premium
+           end-evaluate
+
+           goback.
+
+       end method.
+
+       method-id. setCurrency.
+       linkage section.
+       01 p-currency pic x(03).
+       procedure division using p-currency.
+
+           move p-currency to currency-code
+           goback.
+       end method.
+
+       method-id. getCurrency.
+       linkage section.
+       01 out-currency pic x(03).
+       procedure division returning out-currency.
+
+           move currency-code to out-currency
+           goback.
+
+       end method.
+
+      *> converts an amount denominated in this policy's currency-code
+      *> into the book's common currency (USD) so policies written in
+      *> different currencies can still be summed and compared - an
+      *> unrecognized currency is passed through unconverted rather
+      *> than silently zeroed.
+       method-id. convertToBaseCurrency.
+       linkage section.
+       01 amount-in  pic 9(9)v99.
+       01 amount-out pic 9(9)v99.
+       local-storage section.
+       01 exchange-rate-table.
+           02 exr-entry occurs 5 times
+                   ascending key is exr-currency
+                   indexed by exr-idx.
+               03 exr-currency pic x(03).
+               03 exr-rate     pic 9v9999.
+       01 exchange-rate-count pic 9(02) value 5.
+       01 rate-idx            pic 9(02).
+       01 rate-applied         pic 9v9999 value 1.0000.
+       01 currency-found-flag  pic x(01) value "N".
+           88 currency-was-found value "Y".
+
+       procedure division using amount-in returning amount-out.
+
+           perform LOAD-EXCHANGE-RATES
+           perform FIND-EXCHANGE-RATE
+
+           if currency-was-found
+               compute amount-out = amount-in * rate-applied
+           else
+               move amount-in to amount-out
+           end-if
+
+           goback.
+
+      *> in a production build this table would be loaded from a
+      *> reference file, the same way rider_service.cbl's fee schedule
+      *> comment already notes for rider fees.
+       LOAD-EXCHANGE-RATES.
+
+           move "USD" to exr-currency(1)
+           move 1.0000 to exr-rate(1)
+           move "EUR" to exr-currency(2)
+           move 1.0800 to exr-rate(2)
+           move "GBP" to exr-currency(3)
+           move 1.2700 to exr-rate(3)
+           move "JPY" to exr-currency(4)
+           move 0.0067 to exr-rate(4)
+           move "CAD" to exr-currency(5)
+           move 0.7400 to exr-rate(5).
+
+       FIND-EXCHANGE-RATE.
+
+           perform varying rate-idx from 1 by 1
+               until rate-idx > exchange-rate-count
+               if currency-code = exr-currency(rate-idx)
+                   move exr-rate(rate-idx) to rate-applied
+                   set currency-was-found to true
+               end-if
+           end-perform.
+
+       end method.
+
+       method-id. setStatus.
+       linkage section.
+       01 p-status pic x(01).
+       procedure division using p-status.
+
+           move p-status to policy-status
+           goback.
+       end method.
+
+       method-id. getStatus.
+       linkage section.
+       01 out-status pic x(01).
+       procedure division returning out-status.
+
+           move policy-status to out-status
            goback.
 
        end method.
 
-       end class StandardPolicy.
\ No newline at end of file
+       end class StandardPolicy.
