@@ -6,20 +6,101 @@
 
        EXEC SQL INCLUDE sqlca END-EXEC.
 
-       PROCEDURE DIVISION.
+       COPY "../copy/sqlmsg.cpy".
 
-           DISPLAY "CONNECTING DATABASE..."
+       01 RETRY-MAX        PIC 9(2) VALUE 3.
+       01 RETRY-COUNT      PIC 9(2) VALUE 0.
+       01 RETRY-DELAY-SECS PIC 9(2) VALUE 2.
+
+      *> connection settings come from the environment so dev, docker,
+      *> and whatever runs after it can point at different databases
+      *> without a source edit; DB-HOST/DB-NAME/DB-USER/DB-PASSWORD
+      *> fall back to the long-standing defaults only when unset.
+       01 DB-HOST           PIC X(30).
+       01 DB-NAME           PIC X(30).
+       01 DB-USER           PIC X(30).
+       01 DB-PASSWORD       PIC X(30).
+       01 DB-TARGET         PIC X(61).
+
+       LINKAGE SECTION.
+
+       01 LK-CONNECT-STATUS PIC X(01).
+           88 LK-CONNECT-OK     VALUE "Y".
+           88 LK-CONNECT-FAILED VALUE "N".
+
+       PROCEDURE DIVISION USING LK-CONNECT-STATUS.
+
+           SET LK-CONNECT-FAILED TO TRUE
+           MOVE 0 TO RETRY-COUNT
+
+           PERFORM LOAD-DB-SETTINGS
+
+           PERFORM TRY-CONNECT
+               WITH TEST AFTER
+               VARYING RETRY-COUNT FROM 1 BY 1
+               UNTIL LK-CONNECT-OK OR RETRY-COUNT >= RETRY-MAX
+
+           GOBACK.
+
+      *> DB_HOST/DB_USER/DB_PASSWORD are read once at startup; an
+      *> unset variable comes back blank from ACCEPT ... FROM
+      *> ENVIRONMENT, so each one keeps the prior default in that case.
+       LOAD-DB-SETTINGS.
+
+           MOVE "localhost" TO DB-HOST
+           MOVE "testdb"    TO DB-NAME
+           MOVE "postgres"  TO DB-USER
+           MOVE "password"  TO DB-PASSWORD
+
+           ACCEPT DB-HOST     FROM ENVIRONMENT "DB_HOST"
+           ACCEPT DB-NAME     FROM ENVIRONMENT "DB_NAME"
+           ACCEPT DB-USER     FROM ENVIRONMENT "DB_USER"
+           ACCEPT DB-PASSWORD FROM ENVIRONMENT "DB_PASSWORD"
+
+           IF DB-HOST = SPACES
+               MOVE "localhost" TO DB-HOST
+           END-IF
+
+           IF DB-NAME = SPACES
+               MOVE "testdb" TO DB-NAME
+           END-IF
+
+           IF DB-USER = SPACES
+               MOVE "postgres" TO DB-USER
+           END-IF
+
+           IF DB-PASSWORD = SPACES
+               MOVE "password" TO DB-PASSWORD
+           END-IF
+
+           STRING DB-NAME DELIMITED BY SPACE
+                  "@" DELIMITED BY SIZE
+                  DB-HOST DELIMITED BY SPACE
+               INTO DB-TARGET.
+
+      *> one connection attempt; on failure, pause briefly before the
+      *> caller's loop retries (a dropped connection at startup is
+      *> usually transient and clears up within a few seconds).
+       TRY-CONNECT.
+
+           DISPLAY "CONNECTING DATABASE (ATTEMPT " RETRY-COUNT
+               " OF " RETRY-MAX ")..."
 
            EXEC SQL
-               CONNECT TO "testdb"
-               USER "postgres"
-               USING "password"
+               CONNECT TO :DB-TARGET
+               USER :DB-USER
+               USING :DB-PASSWORD
            END-EXEC.
 
-           IF SQLCODE NOT = 0
-               DISPLAY "DB CONNECT FAILED: " SQLCODE
-           ELSE
+           IF SQLCODE = 0
                DISPLAY "DB CONNECT OK"
+               SET LK-CONNECT-OK TO TRUE
+           ELSE
+               MOVE SQLCODE TO SQL-ERROR-CODE
+               CALL "SQLMSG" USING SQL-ERROR-CODE SQL-ERROR-MESSAGE
+               DISPLAY "DB CONNECT FAILED: " SQLCODE
+                   " - " SQL-ERROR-MESSAGE
+               IF RETRY-COUNT < RETRY-MAX
+                   CALL "C$SLEEP" USING RETRY-DELAY-SECS
+               END-IF
            END-IF.
-
-           GOBACK.
\ No newline at end of file
