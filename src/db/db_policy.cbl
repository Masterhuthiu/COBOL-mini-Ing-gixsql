@@ -6,14 +6,20 @@
 
        exec sql include sqlca end-exec.
 
-       01 policy-number pic x(50).
-       01 premium pic 9(9)v99.
+       copy "../../copy/policy.cpy".
 
-       procedure division.
+       linkage section.
+
+       01 lk-policy-type pic x(20).
+
+       procedure division using lk-policy-type.
+
+           move lk-policy-type to policy-type
 
            exec sql
-              insert into policies(policy_number, policy_type, premium)
-              values (:policy-number, 'LIFE', :premium)
+              insert into policy_master
+                  (customer_name, policy_type, premium)
+              values (:customer-name, :policy-type, :premium)
            end-exec
 
-           goback.
\ No newline at end of file
+           goback.
