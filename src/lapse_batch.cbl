@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAPSEBATCH.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY "../copy/policy.cpy".
+
+       EXEC SQL INCLUDE sqlca END-EXEC.
+
+       COPY "../copy/sqlmsg.cpy".
+
+       01 POLICY-COUNT          PIC 9(7) VALUE 0.
+       01 GRACE-COUNT           PIC 9(7) VALUE 0.
+       01 LAPSED-COUNT          PIC 9(7) VALUE 0.
+
+       01 GRACE-PERIOD-DAYS     PIC 9(3) VALUE 30.
+
+       01 WS-TODAY-8            PIC 9(8).
+       01 WS-TODAY-JULIAN       PIC 9(7).
+       01 WS-RENEWAL-8          PIC 9(8).
+       01 WS-RENEWAL-JULIAN     PIC 9(7).
+       01 WS-DAYS-OVERDUE       PIC S9(7).
+       01 WS-DAYS-REMAINING     PIC S9(7).
+
+       01 WS-AT-END             PIC X(01) VALUE "N".
+           88 WS-EOF                VALUE "Y".
+
+       01 WS-MASKED-NAME        PIC X(100).
+
+      *> only active policies whose renewal (due) date has already
+      *> passed are candidates for lapse - once a policy is lapsed or
+      *> cancelled it drops off this cursor for good.
+       EXEC SQL
+           DECLARE LAPSE-CURSOR CURSOR FOR
+               SELECT policy_id, customer_name, policy_type,
+                   renewal_date
+               FROM policy_master
+               WHERE policy_status = 'A'
+               ORDER BY renewal_date
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "=== LAPSE AND GRACE-PERIOD PROCESSING ===".
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-8
+           COMPUTE WS-TODAY-JULIAN = FUNCTION INTEGER-OF-DATE
+               (WS-TODAY-8)
+
+           EXEC SQL OPEN LAPSE-CURSOR END-EXEC.
+
+           PERFORM CHECK-ONE-POLICY
+               UNTIL WS-EOF
+
+           EXEC SQL CLOSE LAPSE-CURSOR END-EXEC.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           DISPLAY "POLICIES PAST DUE DATE: " POLICY-COUNT.
+           DISPLAY "STILL IN GRACE PERIOD: " GRACE-COUNT.
+           DISPLAY "LAPSED THIS RUN: " LAPSED-COUNT.
+           DISPLAY "=== LAPSE PROCESSING COMPLETE ===".
+
+           STOP RUN.
+
+      *> a policy not yet due for renewal never reaches the overdue
+      *> math below - it simply is not on the cursor at all.
+       CHECK-ONE-POLICY.
+
+           EXEC SQL
+               FETCH LAPSE-CURSOR
+               INTO :POLICY-ID, :CUSTOMER-NAME, :POLICY-TYPE,
+                   :RENEWAL-DATE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET WS-EOF TO TRUE
+           ELSE
+               PERFORM EVALUATE-GRACE-PERIOD
+           END-IF.
+
+       EVALUATE-GRACE-PERIOD.
+
+           MOVE RENEWAL-DATE(1:4) TO WS-RENEWAL-8(1:4)
+           MOVE RENEWAL-DATE(6:2) TO WS-RENEWAL-8(5:2)
+           MOVE RENEWAL-DATE(9:2) TO WS-RENEWAL-8(7:2)
+
+           COMPUTE WS-RENEWAL-JULIAN = FUNCTION INTEGER-OF-DATE
+               (WS-RENEWAL-8)
+
+           COMPUTE WS-DAYS-OVERDUE =
+               WS-TODAY-JULIAN - WS-RENEWAL-JULIAN
+
+           IF WS-DAYS-OVERDUE > 0
+               ADD 1 TO POLICY-COUNT
+
+               IF WS-DAYS-OVERDUE > GRACE-PERIOD-DAYS
+                   PERFORM LAPSE-ONE-POLICY
+               ELSE
+                   ADD 1 TO GRACE-COUNT
+                   COMPUTE WS-DAYS-REMAINING =
+                       GRACE-PERIOD-DAYS - WS-DAYS-OVERDUE
+                   CALL "MASKPII" USING CUSTOMER-NAME WS-MASKED-NAME
+                   DISPLAY "GRACE NOTICE: POLICY " POLICY-ID " "
+                       WS-MASKED-NAME " PAST DUE " WS-DAYS-OVERDUE
+                       " DAYS - GRACE PERIOD ENDS IN "
+                       WS-DAYS-REMAINING " DAYS"
+               END-IF
+           END-IF.
+
+      *> once a policy is past the grace window it is flipped to
+      *> lapsed and a lapse notice is produced - no further grace
+      *> notices go out for this policy after today's run.
+       LAPSE-ONE-POLICY.
+
+           SET POLICY-STATUS-LAPSED TO TRUE
+
+           EXEC SQL
+               UPDATE policy_master
+               SET policy_status = :POLICY-STATUS
+               WHERE policy_id = :POLICY-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO LAPSED-COUNT
+               CALL "MASKPII" USING CUSTOMER-NAME WS-MASKED-NAME
+               DISPLAY "LAPSE NOTICE: POLICY " POLICY-ID " "
+                   WS-MASKED-NAME " (" POLICY-TYPE ") LAPSED - "
+                   WS-DAYS-OVERDUE " DAYS PAST DUE, GRACE PERIOD OF "
+                   GRACE-PERIOD-DAYS " DAYS EXPIRED"
+           ELSE
+               MOVE SQLCODE TO SQL-ERROR-CODE
+               CALL "SQLMSG" USING SQL-ERROR-CODE SQL-ERROR-MESSAGE
+               DISPLAY "ERROR LAPSING POLICY " POLICY-ID
+                   " - " SQL-ERROR-MESSAGE
+           END-IF.
