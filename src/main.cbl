@@ -5,20 +5,91 @@
        working-storage section.
 
        01 life object reference LifePolicy.
-       01 rider1 object reference Rider.
+
+       01 max-riders pic 9(2) value 10.
+       01 rider-count pic 9(2) value 0.
+       01 rider-table.
+           02 rider-entry occurs 10 times object reference Rider.
+
+       01 rider-idx pic 9(2).
+       01 rider-total pic 9(9)v99 value 0.
+       01 one-rider-premium pic 9(9)v99.
+
+       01 max-beneficiaries pic 9(2) value 10.
+       01 beneficiary-count pic 9(2) value 0.
+       01 beneficiary-table.
+           02 beneficiary-entry occurs 10 times
+               object reference Beneficiary.
+
+       01 beneficiary-idx pic 9(2).
+       01 total-allocation pic 9v999 value 0.
+       01 one-allocation pic 9v999.
 
        01 total pic 9(9)v99.
+       01 total-display pic $,$$$,$$$,$$9.99.
 
        procedure division.
 
            invoke LifePolicy "new" returning life
            invoke life "setPolicy" using "LIFE001" 1000
 
-           invoke Rider "new" returning rider1
-           invoke rider1 "setRider" using "Accident" 200
+           invoke Rider "new" returning rider-entry(1)
+           invoke rider-entry(1) "setRider" using "Accident" 200
+
+           invoke Rider "new" returning rider-entry(2)
+           invoke rider-entry(2) "setRider" using "Disability" 150
+
+           move 2 to rider-count
+
+           perform SUM-RIDER-PREMIUMS
+               varying rider-idx from 1 by 1
+               until rider-idx > rider-count
 
            invoke life "calcPremium" returning total
 
-           display "Life Premium = " total
+           add rider-total to total
+
+           move total to total-display
+           display "Life Premium = " total-display
+
+           invoke Beneficiary "new" returning beneficiary-entry(1)
+           invoke beneficiary-entry(1) "setBeneficiary"
+               using "Jane Doe" "Spouse" 0.600
+
+           invoke Beneficiary "new" returning beneficiary-entry(2)
+           invoke beneficiary-entry(2) "setBeneficiary"
+               using "John Doe Jr" "Child" 0.400
+
+           move 2 to beneficiary-count
+
+           perform SUM-BENEFICIARY-ALLOCATIONS
+               varying beneficiary-idx from 1 by 1
+               until beneficiary-idx > beneficiary-count
+
+           perform VALIDATE-BENEFICIARY-ALLOCATIONS
+
+           stop run.
+
+       SUM-RIDER-PREMIUMS.
+
+           invoke rider-entry(rider-idx) "getPremium"
+               returning one-rider-premium
+           add one-rider-premium to rider-total.
+
+       SUM-BENEFICIARY-ALLOCATIONS.
+
+           invoke beneficiary-entry(beneficiary-idx)
+               "getAllocationPercent" returning one-allocation
+           add one-allocation to total-allocation.
+
+      *> a LifePolicy's beneficiaries must account for the whole
+      *> payout - anything short of or over 100% is a data error that
+      *> has to be caught before the policy goes in force.
+       VALIDATE-BENEFICIARY-ALLOCATIONS.
 
-           stop run.
\ No newline at end of file
+           if total-allocation = 1.000
+               display "BENEFICIARY ALLOCATIONS OK - TOTAL 100%"
+           else
+               display "ERROR: BENEFICIARY ALLOCATIONS TOTAL "
+                   total-allocation " - MUST EQUAL 100%"
+           end-if.
