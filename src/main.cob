@@ -1,10 +1,86 @@
        class-id. Program.
+
+      *> batch input file of new-hire name/age pairs, one per line,
+      *> comma-delimited - "Dang,30" - so Main can onboard a whole
+      *> batch of hires instead of the one hardcoded row it used to
+      *> insert every run. The other InsertEmployee columns (salary,
+      *> department, hire date, supervisor id) aren't in this file
+      *> format yet, so every row still gets the same defaults the
+      *> hardcoded call used to pass.
        method-id. Main static.
-           *> Gọi InsertEmployee
-           invoke type EmployeeRepo "InsertEmployee" using "Dang", 30.
+           environment division.
+           input-output section.
+           file-control.
+               select EMP-INPUT-FILE assign to "EMP_INPUT.TXT"
+                   organization is line sequential
+                   file status is WS-EMP-INPUT-STATUS.
+
+           data division.
+           file section.
+           fd  EMP-INPUT-FILE.
+           01  EMP-INPUT-RECORD pic x(80).
+
+           local-storage section.
+           01 WS-EMP-INPUT-STATUS pic x(02).
+               88 EMP-INPUT-OK        value "00".
+               88 EMP-INPUT-NOT-FOUND value "35".
+
+           01 WS-AT-END pic x(01) value "N".
+               88 WS-EOF value "Y".
+
+           01 WS-NEW-NAME pic x(30).
+           01 WS-NEW-AGE  pic 9(03).
+
+           01 WS-LOOKUP-NAME as string.
+
+           procedure division.
+               open input EMP-INPUT-FILE
+
+               if EMP-INPUT-NOT-FOUND
+                   display "NO BATCH INPUT FILE - SKIPPING HIRES"
+               else
+                   perform READ-AND-INSERT-HIRE until WS-EOF
+                   close EMP-INPUT-FILE
+               end-if
+
+               *> Gọi FetchEmployees
+               invoke type EmployeeRepo "FetchEmployees".
+
+      *> exercises the rest of the repo's surface against hire #1 -
+      *> the lookup/correction/search/report side of the same run
+      *> that just inserted and listed the batch.
+               invoke type EmployeeRepo "FindEmployeeById" using 1
+                   returning WS-LOOKUP-NAME
+               display "EMPLOYEE 1 LOOKUP: " WS-LOOKUP-NAME
+
+               invoke type EmployeeRepo "UpdateEmployee" using
+                   1, "Jane Doe", 31, 36000.00, "Underwriting",
+                   "2026-01-15", 0
+
+               invoke type EmployeeRepo "FindEmployees" using
+                   "%", 0, 150
+
+               invoke type EmployeeRepo "PayrollReport".
+               invoke type EmployeeRepo "OrgChartReport".
+
+               invoke type EmployeeRepo "DeleteEmployee" using 1.
+               goback.
+
+       READ-AND-INSERT-HIRE.
+           read EMP-INPUT-FILE into EMP-INPUT-RECORD
+               at end
+                   set WS-EOF to true
+               not at end
+                   perform PARSE-AND-INSERT-HIRE
+           end-read.
+
+       PARSE-AND-INSERT-HIRE.
+           unstring EMP-INPUT-RECORD delimited by ","
+               into WS-NEW-NAME WS-NEW-AGE
+           end-unstring
 
-           *> Gọi FetchEmployees
-           invoke type EmployeeRepo "FetchEmployees".
-           goback.
+           invoke type EmployeeRepo "InsertEmployee" using
+               WS-NEW-NAME, WS-NEW-AGE,
+               35000.00, "Underwriting", "2026-01-15", 0.
        end method Main.
        end class Program.
