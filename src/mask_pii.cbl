@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASKPII.
+
+      *> keeps the first letter of each word and stars out the rest -
+      *> "John Doe" becomes "J*** D**" - so anything a caller is about
+      *> to DISPLAY (or that ends up in a job log) carries enough of
+      *> the name to be useful for eyeballing a report but not the
+      *> full value. Called the same way SQLMSG is called for the
+      *> SQLCODE-to-message lookup - one shared subprogram instead of
+      *> every DISPLAY site rolling its own masking.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-IDX            PIC 9(3).
+       01 WS-ONE-CHAR        PIC X(01).
+       01 WS-AT-WORD-START    PIC X(01) VALUE "Y".
+           88 AT-WORD-START       VALUE "Y".
+
+       LINKAGE SECTION.
+
+       01 LK-FULL-NAME       PIC X(100).
+       01 LK-MASKED-NAME     PIC X(100).
+
+       PROCEDURE DIVISION USING LK-FULL-NAME LK-MASKED-NAME.
+
+           MOVE SPACES TO LK-MASKED-NAME
+           SET AT-WORD-START TO TRUE
+
+           PERFORM MASK-ONE-CHAR
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > 100
+
+           GOBACK.
+
+      *> one position at a time - a space resets the word-start flag
+      *> so the next non-space character is shown, everything else in
+      *> the word gets starred out.
+       MASK-ONE-CHAR.
+
+           MOVE LK-FULL-NAME(WS-IDX:1) TO WS-ONE-CHAR
+
+           IF WS-ONE-CHAR = SPACE
+               MOVE SPACE TO LK-MASKED-NAME(WS-IDX:1)
+               SET AT-WORD-START TO TRUE
+           ELSE
+               IF AT-WORD-START
+                   MOVE WS-ONE-CHAR TO LK-MASKED-NAME(WS-IDX:1)
+                   SET WS-AT-WORD-START TO "N"
+               ELSE
+                   MOVE "*" TO LK-MASKED-NAME(WS-IDX:1)
+               END-IF
+           END-IF.
