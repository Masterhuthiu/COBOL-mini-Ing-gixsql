@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOTIFYCRM.
+
+      *> queues a CRM notification row instead of calling out over a
+      *> network directly - a separate poller reads
+      *> crm_notification_queue and pushes each row into the CRM, so
+      *> this program (and anything that CALLs it) never blocks on or
+      *> depends on the CRM being reachable.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE sqlca END-EXEC.
+
+       LINKAGE SECTION.
+
+       01 LK-POLICY-ID       PIC 9(9).
+       01 LK-CUSTOMER-NAME   PIC X(100).
+       01 LK-POLICY-TYPE     PIC X(20).
+       01 LK-NOTIFY-STATUS   PIC X(01).
+           88 NOTIFY-OK         VALUE "Y".
+           88 NOTIFY-FAILED     VALUE "N".
+
+       PROCEDURE DIVISION USING LK-POLICY-ID LK-CUSTOMER-NAME
+               LK-POLICY-TYPE LK-NOTIFY-STATUS.
+
+           EXEC SQL
+               INSERT INTO crm_notification_queue
+                   (policy_id, customer_name, policy_type,
+                    event_type, notify_status, created_at)
+               VALUES (:LK-POLICY-ID, :LK-CUSTOMER-NAME,
+                       :LK-POLICY-TYPE, 'POLICY_CREATED', 'P',
+                       CURRENT_TIMESTAMP)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               SET NOTIFY-OK TO TRUE
+           ELSE
+               SET NOTIFY-FAILED TO TRUE
+           END-IF.
+
+           GOBACK.
