@@ -5,29 +5,145 @@
 
        WORKING-STORAGE SECTION.
 
-       01 CUSTOMER-NAME     PIC X(100).
-       01 PREMIUM           PIC 9(7)V99.
-       01 START-DATE        PIC X(10).
+       COPY "../copy/policy.cpy".
 
        EXEC SQL INCLUDE sqlca END-EXEC.
 
-       PROCEDURE DIVISION.
+       COPY "../copy/sqlmsg.cpy".
+
+       01 WS-START-YEAR      PIC 9(4).
+       01 WS-RENEWAL-YEAR    PIC 9(4).
+       01 WS-MASKED-NAME     PIC X(100).
+
+       01 WS-VALIDATION-STATUS PIC X(01) VALUE "Y".
+           88 VALIDATION-OK       VALUE "Y".
+           88 VALIDATION-FAILED   VALUE "N".
+
+       01 WS-DATE-MONTH      PIC 9(2).
+       01 WS-DATE-DAY        PIC 9(2).
+
+       01 WS-NOTIFY-STATUS   PIC X(01).
+           88 WS-NOTIFY-OK       VALUE "Y".
+           88 WS-NOTIFY-FAILED   VALUE "N".
+
+       LINKAGE SECTION.
+
+       01 LK-POLICY-ID       PIC 9(9).
+       01 LK-AGENT-ID        PIC 9(9).
+       01 LK-STATUS          PIC X(01).
+           88 LK-STATUS-OK     VALUE "Y".
+           88 LK-STATUS-FAILED VALUE "N".
+
+       PROCEDURE DIVISION USING LK-POLICY-ID LK-AGENT-ID LK-STATUS.
 
            MOVE "John Doe" TO CUSTOMER-NAME
+           MOVE "LIFE" TO POLICY-TYPE
            MOVE 1000 TO PREMIUM
+           MOVE "USD" TO CURRENCY-CODE
            MOVE "2026-01-01" TO START-DATE
+           SET POLICY-STATUS-ACTIVE TO TRUE
+           MOVE LK-AGENT-ID TO AGENT-ID
 
-           EXEC SQL
-               INSERT INTO policies
-               (customer_name, premium, start_date)
-               VALUES
-               (:CUSTOMER-NAME, :PREMIUM, :START-DATE)
-           END-EXEC.
+           PERFORM VALIDATE-POLICY-FIELDS
 
-           IF SQLCODE = 0
-               DISPLAY "POLICY CREATED"
+           IF VALIDATION-FAILED
+               DISPLAY "POLICY VALIDATION FAILED - POLICY NOT CREATED"
+               MOVE 0 TO LK-POLICY-ID
+               SET LK-STATUS-FAILED TO TRUE
            ELSE
-               DISPLAY "ERROR INSERT POLICY: " SQLCODE
+               PERFORM COMPUTE-RENEWAL-DATE
+
+               EXEC SQL
+                   INSERT INTO policy_master
+                   (customer_name, policy_type, premium,
+                       currency_code, start_date, renewal_date,
+                       policy_status, agent_id)
+                   VALUES
+                   (:CUSTOMER-NAME, :POLICY-TYPE, :PREMIUM,
+                       :CURRENCY-CODE, :START-DATE, :RENEWAL-DATE,
+                       :POLICY-STATUS, :AGENT-ID)
+                   RETURNING policy_id INTO :POLICY-ID
+               END-EXEC
+
+               IF SQLCODE = 0
+                   DISPLAY "POLICY CREATED"
+                   MOVE POLICY-ID TO LK-POLICY-ID
+                   SET LK-STATUS-OK TO TRUE
+
+                   CALL "NOTIFYCRM" USING POLICY-ID CUSTOMER-NAME
+                       POLICY-TYPE WS-NOTIFY-STATUS
+                   IF WS-NOTIFY-FAILED
+                       DISPLAY "WARNING: CRM NOTIFICATION QUEUE "
+                           "INSERT FAILED FOR POLICY " POLICY-ID
+                   END-IF
+               ELSE
+                   MOVE SQLCODE TO SQL-ERROR-CODE
+                   CALL "SQLMSG" USING SQL-ERROR-CODE SQL-ERROR-MESSAGE
+                   CALL "MASKPII" USING CUSTOMER-NAME WS-MASKED-NAME
+                   DISPLAY "ERROR INSERT POLICY FOR " WS-MASKED-NAME
+                       ": " SQLCODE " - " SQL-ERROR-MESSAGE
+                   MOVE 0 TO LK-POLICY-ID
+                   SET LK-STATUS-FAILED TO TRUE
+               END-IF
            END-IF.
 
-           GOBACK.
\ No newline at end of file
+           GOBACK.
+
+      *> rejects a blank customer name, a non-positive premium, or a
+      *> start date that doesn't parse as YYYY-MM-DD before a single
+      *> SQL statement runs - bad data never reaches the INSERT.
+       VALIDATE-POLICY-FIELDS.
+
+           SET VALIDATION-OK TO TRUE
+
+           IF CUSTOMER-NAME = SPACES
+               DISPLAY "ERROR: CUSTOMER NAME IS BLANK"
+               SET VALIDATION-FAILED TO TRUE
+           END-IF
+
+           IF PREMIUM NOT > 0
+               DISPLAY "ERROR: PREMIUM MUST BE POSITIVE"
+               SET VALIDATION-FAILED TO TRUE
+           END-IF
+
+           PERFORM VALIDATE-START-DATE.
+
+      *> YYYY-MM-DD: dashes in the right places, digits everywhere
+      *> else, and a month/day that are at least in range.
+       VALIDATE-START-DATE.
+
+           IF START-DATE(5:1) NOT = "-" OR START-DATE(8:1) NOT = "-"
+               DISPLAY "ERROR: START DATE MUST BE YYYY-MM-DD: "
+                   START-DATE
+               SET VALIDATION-FAILED TO TRUE
+           ELSE
+               IF START-DATE(1:4) IS NOT NUMERIC
+               OR START-DATE(6:2) IS NOT NUMERIC
+               OR START-DATE(9:2) IS NOT NUMERIC
+                   DISPLAY "ERROR: START DATE MUST BE YYYY-MM-DD: "
+                       START-DATE
+                   SET VALIDATION-FAILED TO TRUE
+               ELSE
+                   MOVE START-DATE(6:2) TO WS-DATE-MONTH
+                   MOVE START-DATE(9:2) TO WS-DATE-DAY
+
+                   IF WS-DATE-MONTH < 1 OR WS-DATE-MONTH > 12
+                   OR WS-DATE-DAY < 1 OR WS-DATE-DAY > 31
+                       DISPLAY "ERROR: START DATE MONTH/DAY OUT OF "
+                           "RANGE: " START-DATE
+                       SET VALIDATION-FAILED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> renewal date is one year out from the start date - same
+      *> month and day, year rolled forward - so the renewal team has
+      *> something to work a report off of from day one.
+       COMPUTE-RENEWAL-DATE.
+
+           MOVE START-DATE(1:4) TO WS-START-YEAR
+           COMPUTE WS-RENEWAL-YEAR = WS-START-YEAR + 1
+
+           STRING WS-RENEWAL-YEAR DELIMITED BY SIZE
+               START-DATE(5:6) DELIMITED BY SIZE
+               INTO RENEWAL-DATE.
