@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CANCELPOLICY.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY "../copy/policy.cpy".
+
+       EXEC SQL INCLUDE sqlca END-EXEC.
+
+       COPY "../copy/sqlmsg.cpy".
+
+      *> a policyholder who cancels inside the free-look window gets
+      *> every dollar back, no questions asked - this is the number of
+      *> days from START-DATE the law (and our own policy contract)
+      *> gives them to change their mind.
+       01 FREE-LOOK-DAYS       PIC 9(3) VALUE 10.
+
+      *> outside the free-look window the refund is prorated against
+      *> the length of the policy term the premium actually paid for.
+       01 POLICY-TERM-DAYS     PIC 9(3) VALUE 365.
+
+       01 WS-RIDER-TOTAL       PIC 9(7)V99 VALUE 0.
+       01 WS-TOTAL-COLLECTED   PIC 9(7)V99 VALUE 0.
+
+       01 WS-START-8           PIC 9(8).
+       01 WS-START-JULIAN      PIC 9(7).
+       01 WS-TODAY-8           PIC 9(8).
+       01 WS-TODAY-JULIAN      PIC 9(7).
+       01 WS-ELAPSED-DAYS      PIC S9(7).
+       01 WS-REMAINING-DAYS    PIC S9(7).
+
+       01 WS-REFUND-FACTOR     PIC 9V9999.
+
+       LINKAGE SECTION.
+
+       01 LK-POLICY-ID         PIC 9(9).
+       01 LK-REFUND-AMOUNT     PIC 9(7)V99.
+       01 LK-STATUS            PIC X(01).
+           88 LK-STATUS-OK       VALUE "Y".
+           88 LK-STATUS-FAILED   VALUE "N".
+
+       PROCEDURE DIVISION USING LK-POLICY-ID LK-REFUND-AMOUNT
+           LK-STATUS.
+
+           MOVE 0 TO LK-REFUND-AMOUNT
+           SET LK-STATUS-FAILED TO TRUE
+           MOVE LK-POLICY-ID TO POLICY-ID
+
+           EXEC SQL
+               SELECT premium, start_date, policy_status
+               INTO :PREMIUM, :START-DATE, :POLICY-STATUS
+               FROM policy_master
+               WHERE policy_id = :POLICY-ID
+           END-EXEC.
+
+           IF SQLCODE = 100
+               DISPLAY "ERROR: POLICY " POLICY-ID " NOT FOUND"
+           ELSE
+               IF SQLCODE NOT = 0
+                   MOVE SQLCODE TO SQL-ERROR-CODE
+                   CALL "SQLMSG" USING SQL-ERROR-CODE
+                       SQL-ERROR-MESSAGE
+                   DISPLAY "ERROR LOOKING UP POLICY " POLICY-ID
+                       " - " SQL-ERROR-MESSAGE
+               ELSE
+                   IF POLICY-STATUS-CANCELLED
+                       DISPLAY "ERROR: POLICY " POLICY-ID
+                           " IS ALREADY CANCELLED"
+                   ELSE
+                       PERFORM CALCULATE-REFUND
+                       PERFORM CANCEL-THE-POLICY
+                   END-IF
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+      *> total premium actually collected is the base premium plus
+      *> every active rider's premium - that is what the policyholder
+      *> is entitled to see some or all of back.
+       CALCULATE-REFUND.
+
+           EXEC SQL
+               SELECT COALESCE(SUM(rider_premium), 0)
+               INTO :WS-RIDER-TOTAL
+               FROM riders
+               WHERE policy_id = :POLICY-ID
+                   AND rider_status = 'A'
+           END-EXEC
+
+           COMPUTE WS-TOTAL-COLLECTED = PREMIUM + WS-RIDER-TOTAL
+
+           MOVE START-DATE(1:4) TO WS-START-8(1:4)
+           MOVE START-DATE(6:2) TO WS-START-8(5:2)
+           MOVE START-DATE(9:2) TO WS-START-8(7:2)
+           COMPUTE WS-START-JULIAN = FUNCTION INTEGER-OF-DATE
+               (WS-START-8)
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-8
+           COMPUTE WS-TODAY-JULIAN = FUNCTION INTEGER-OF-DATE
+               (WS-TODAY-8)
+
+           COMPUTE WS-ELAPSED-DAYS =
+               WS-TODAY-JULIAN - WS-START-JULIAN
+
+           IF WS-ELAPSED-DAYS <= FREE-LOOK-DAYS
+               MOVE WS-TOTAL-COLLECTED TO LK-REFUND-AMOUNT
+           ELSE
+               COMPUTE WS-REMAINING-DAYS =
+                   POLICY-TERM-DAYS - WS-ELAPSED-DAYS
+               IF WS-REMAINING-DAYS <= 0
+                   MOVE 0 TO LK-REFUND-AMOUNT
+               ELSE
+                   COMPUTE WS-REFUND-FACTOR ROUNDED =
+                       WS-REMAINING-DAYS / POLICY-TERM-DAYS
+                   COMPUTE LK-REFUND-AMOUNT ROUNDED =
+                       WS-TOTAL-COLLECTED * WS-REFUND-FACTOR
+               END-IF
+           END-IF.
+
+       CANCEL-THE-POLICY.
+
+           SET POLICY-STATUS-CANCELLED TO TRUE
+
+           EXEC SQL
+               UPDATE policy_master
+               SET policy_status = :POLICY-STATUS
+               WHERE policy_id = :POLICY-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET LK-STATUS-OK TO TRUE
+               DISPLAY "POLICY " POLICY-ID " CANCELLED - REFUND "
+                   LK-REFUND-AMOUNT
+           ELSE
+               MOVE SQLCODE TO SQL-ERROR-CODE
+               CALL "SQLMSG" USING SQL-ERROR-CODE SQL-ERROR-MESSAGE
+               DISPLAY "ERROR CANCELLING POLICY " POLICY-ID
+                   " - " SQL-ERROR-MESSAGE
+               MOVE 0 TO LK-REFUND-AMOUNT
+           END-IF.
