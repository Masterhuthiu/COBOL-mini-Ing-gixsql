@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLICYEXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-MIRROR-FILE ASSIGN TO "POLICYMIRROR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-POLICY-ID
+               FILE STATUS IS WS-POLICY-MIRROR-STATUS.
+
+           SELECT RIDER-MIRROR-FILE ASSIGN TO "RIDERMIRROR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RM-RIDER-ID
+               FILE STATUS IS WS-RIDER-MIRROR-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *> disaster-recovery mirror of policy_master - one indexed
+      *> record per policy, keyed the same way the table's primary
+      *> key is, so this file can be read from (or reloaded into
+      *> Postgres) if the database is unreachable.
+       FD  POLICY-MIRROR-FILE.
+       01  POLICY-MIRROR-RECORD.
+           02 PM-POLICY-ID        PIC 9(9).
+           02 PM-CUSTOMER-NAME    PIC X(100).
+           02 PM-POLICY-TYPE      PIC X(20).
+           02 PM-PREMIUM          PIC 9(7)V99.
+           02 PM-START-DATE       PIC X(10).
+           02 PM-RENEWAL-DATE     PIC X(10).
+           02 PM-POLICY-STATUS    PIC X(01).
+           02 PM-AGENT-ID         PIC 9(9).
+
+      *> disaster-recovery mirror of riders, one indexed record per
+      *> rider keyed by rider_id.
+       FD  RIDER-MIRROR-FILE.
+       01  RIDER-MIRROR-RECORD.
+           02 RM-RIDER-ID         PIC 9(9).
+           02 RM-POLICY-ID        PIC 9(9).
+           02 RM-RIDER-TYPE       PIC X(50).
+           02 RM-RIDER-PREMIUM    PIC 9(7)V99.
+           02 RM-RIDER-STATUS     PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "../copy/policy.cpy".
+
+      *> riders cursor host variables - named separately from
+      *> rider.cpy's own POLICY-ID/RIDER-TYPE/etc. since this program
+      *> already has policy.cpy's POLICY-ID in scope for the policy
+      *> cursor and COBOL won't let the same unqualified name be
+      *> declared twice at the 01 level.
+       01 WS-RIDER-ID          PIC 9(9).
+       01 WS-RIDER-POLICY-ID   PIC 9(9).
+       01 WS-RIDER-TYPE        PIC X(50).
+       01 WS-RIDER-PREMIUM     PIC 9(7)V99.
+       01 WS-RIDER-STATUS      PIC X(01).
+
+       EXEC SQL INCLUDE sqlca END-EXEC.
+
+       COPY "../copy/sqlmsg.cpy".
+
+       01 WS-POLICY-MIRROR-STATUS PIC X(02).
+           88 POLICY-MIRROR-OK        VALUE "00".
+
+       01 WS-RIDER-MIRROR-STATUS  PIC X(02).
+           88 RIDER-MIRROR-OK         VALUE "00".
+
+       01 WS-AT-END               PIC X(01) VALUE "N".
+           88 WS-EOF                  VALUE "Y".
+
+       01 POLICY-EXPORT-COUNT     PIC 9(7) VALUE 0.
+       01 RIDER-EXPORT-COUNT      PIC 9(7) VALUE 0.
+
+       EXEC SQL
+           DECLARE POLICY-EXPORT-CURSOR CURSOR FOR
+               SELECT policy_id, customer_name, policy_type, premium,
+                      start_date, renewal_date, policy_status,
+                      agent_id
+               FROM policy_master
+       END-EXEC.
+
+       EXEC SQL
+           DECLARE RIDER-EXPORT-CURSOR CURSOR FOR
+               SELECT rider_id, policy_id, rider_type, rider_premium,
+                      rider_status
+               FROM riders
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "STARTING POLICY/RIDER MIRROR EXPORT".
+
+           OPEN OUTPUT POLICY-MIRROR-FILE.
+           OPEN OUTPUT RIDER-MIRROR-FILE.
+
+           PERFORM EXPORT-ALL-POLICIES.
+           PERFORM EXPORT-ALL-RIDERS.
+
+           CLOSE POLICY-MIRROR-FILE.
+           CLOSE RIDER-MIRROR-FILE.
+
+           DISPLAY "POLICIES EXPORTED: " POLICY-EXPORT-COUNT
+           DISPLAY "RIDERS EXPORTED  : " RIDER-EXPORT-COUNT
+           DISPLAY "MIRROR EXPORT COMPLETE".
+
+           STOP RUN.
+
+      *> fetches the policy_master cursor to exhaustion, writing one
+      *> indexed record per row - mirrors PREMIUMBATCH's FETCH-until-
+      *> not-found loop shape.
+       EXPORT-ALL-POLICIES.
+
+           EXEC SQL OPEN POLICY-EXPORT-CURSOR END-EXEC.
+
+           MOVE "N" TO WS-AT-END
+
+           PERFORM EXPORT-ONE-POLICY
+               UNTIL WS-EOF.
+
+           EXEC SQL CLOSE POLICY-EXPORT-CURSOR END-EXEC.
+
+       EXPORT-ONE-POLICY.
+
+           EXEC SQL
+               FETCH POLICY-EXPORT-CURSOR
+               INTO :POLICY-ID, :CUSTOMER-NAME, :POLICY-TYPE,
+                   :PREMIUM, :START-DATE, :RENEWAL-DATE,
+                   :POLICY-STATUS, :AGENT-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET WS-EOF TO TRUE
+           ELSE
+               MOVE POLICY-ID      TO PM-POLICY-ID
+               MOVE CUSTOMER-NAME  TO PM-CUSTOMER-NAME
+               MOVE POLICY-TYPE    TO PM-POLICY-TYPE
+               MOVE PREMIUM        TO PM-PREMIUM
+               MOVE START-DATE     TO PM-START-DATE
+               MOVE RENEWAL-DATE   TO PM-RENEWAL-DATE
+               MOVE POLICY-STATUS  TO PM-POLICY-STATUS
+               MOVE AGENT-ID       TO PM-AGENT-ID
+
+               WRITE POLICY-MIRROR-RECORD
+
+               IF POLICY-MIRROR-OK
+                   ADD 1 TO POLICY-EXPORT-COUNT
+               ELSE
+                   DISPLAY "ERROR WRITING POLICY MIRROR RECORD: "
+                       WS-POLICY-MIRROR-STATUS
+               END-IF
+           END-IF.
+
+      *> same shape as EXPORT-ALL-POLICIES, against the riders table.
+       EXPORT-ALL-RIDERS.
+
+           EXEC SQL OPEN RIDER-EXPORT-CURSOR END-EXEC.
+
+           MOVE "N" TO WS-AT-END
+
+           PERFORM EXPORT-ONE-RIDER
+               UNTIL WS-EOF.
+
+           EXEC SQL CLOSE RIDER-EXPORT-CURSOR END-EXEC.
+
+       EXPORT-ONE-RIDER.
+
+           EXEC SQL
+               FETCH RIDER-EXPORT-CURSOR
+               INTO :WS-RIDER-ID, :WS-RIDER-POLICY-ID, :WS-RIDER-TYPE,
+                   :WS-RIDER-PREMIUM, :WS-RIDER-STATUS
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET WS-EOF TO TRUE
+           ELSE
+               MOVE WS-RIDER-ID       TO RM-RIDER-ID
+               MOVE WS-RIDER-POLICY-ID TO RM-POLICY-ID
+               MOVE WS-RIDER-TYPE     TO RM-RIDER-TYPE
+               MOVE WS-RIDER-PREMIUM  TO RM-RIDER-PREMIUM
+               MOVE WS-RIDER-STATUS   TO RM-RIDER-STATUS
+
+               WRITE RIDER-MIRROR-RECORD
+
+               IF RIDER-MIRROR-OK
+                   ADD 1 TO RIDER-EXPORT-COUNT
+               ELSE
+                   DISPLAY "ERROR WRITING RIDER MIRROR RECORD: "
+                       WS-RIDER-MIRROR-STATUS
+               END-IF
+           END-IF.
