@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PREMIUMBATCH.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY "../copy/policy.cpy".
+
+       EXEC SQL INCLUDE sqlca END-EXEC.
+
+       COPY "../copy/sqlmsg.cpy".
+
+       01 POLICY-COUNT        PIC 9(7) VALUE 0.
+       01 UPDATED-COUNT       PIC 9(7) VALUE 0.
+       01 NEW-PREMIUM         PIC 9(9)V99.
+       01 WS-POLICY-NUMBER    PIC X(50).
+
+       01 WS-AT-END           PIC X(01) VALUE "N".
+           88 WS-EOF              VALUE "Y".
+
+       EXEC SQL
+           DECLARE POLICY-CURSOR CURSOR FOR
+               SELECT policy_id, customer_name, policy_type, premium,
+                   currency_code
+               FROM policy_master
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "STARTING NIGHTLY PREMIUM RECOMPUTE".
+
+           EXEC SQL OPEN POLICY-CURSOR END-EXEC.
+
+           PERFORM RECOMPUTE-ONE-POLICY
+               UNTIL WS-EOF
+
+           EXEC SQL CLOSE POLICY-CURSOR END-EXEC.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           DISPLAY "POLICIES READ: " POLICY-COUNT
+           DISPLAY "POLICIES UPDATED: " UPDATED-COUNT
+           DISPLAY "NIGHTLY PREMIUM RECOMPUTE COMPLETE".
+
+           STOP RUN.
+
+      *> each FETCH pulls the next row off the cursor; the loop ends
+      *> the moment the cursor runs dry rather than counting rows up
+      *> front, so this scales to however big the book gets.
+       RECOMPUTE-ONE-POLICY.
+
+           EXEC SQL
+               FETCH POLICY-CURSOR
+               INTO :POLICY-ID, :CUSTOMER-NAME, :POLICY-TYPE,
+                   :PREMIUM, :CURRENCY-CODE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET WS-EOF TO TRUE
+           ELSE
+               ADD 1 TO POLICY-COUNT
+               PERFORM RECALC-BY-TYPE
+               PERFORM UPDATE-POLICY-PREMIUM
+           END-IF.
+
+      *> RATEPOLICY is the one place that knows how to dispatch to the
+      *> subclass matching policy_type - the recompute always runs the
+      *> same calcPremium the rest of the system uses for that plan.
+       RECALC-BY-TYPE.
+
+           MOVE POLICY-ID TO WS-POLICY-NUMBER
+
+           CALL "RATEPOLICY" USING POLICY-TYPE WS-POLICY-NUMBER
+               PREMIUM NEW-PREMIUM CURRENCY-CODE.
+
+       UPDATE-POLICY-PREMIUM.
+
+           EXEC SQL
+               UPDATE policy_master
+               SET premium = :NEW-PREMIUM
+               WHERE policy_id = :POLICY-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO UPDATED-COUNT
+           ELSE
+               MOVE SQLCODE TO SQL-ERROR-CODE
+               CALL "SQLMSG" USING SQL-ERROR-CODE SQL-ERROR-MESSAGE
+               DISPLAY "ERROR UPDATING POLICY " POLICY-ID
+                   " - " SQL-ERROR-MESSAGE
+           END-IF.
