@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATEPOLICY.
+
+      *> dispatches to the subclass that matches LK-POLICY-TYPE and
+      *> runs its calcPremium - the one place a batch job goes to
+      *> reprice a policy, so PREMIUMBATCH and RENEWALBATCH can never
+      *> drift into two different ideas of what a LIFE or HEALTH
+      *> policy's premium should be.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 LIFE-POL             OBJECT REFERENCE LifePolicy.
+       01 HEALTH-POL           OBJECT REFERENCE HealthPolicy.
+       01 ANNUITY-POL          OBJECT REFERENCE AnnuityPolicy.
+       01 STD-POL              OBJECT REFERENCE StandardPolicy.
+
+      *> setPolicy's p-premium (inherited by every subclass from
+      *> StandardPolicy) is PIC 9(9)V99 - wider than LK-OLD-PREMIUM,
+      *> which is sized to match the callers' PREMIUM field instead.
+      *> Stage it here so the INVOKE passes something the same size
+      *> as what setPolicy is actually declared to receive.
+       01 WS-OLD-PREMIUM-STAGE PIC 9(9)V99.
+
+       LINKAGE SECTION.
+
+       01 LK-POLICY-TYPE       PIC X(20).
+       01 LK-POLICY-NUMBER     PIC X(50).
+       01 LK-OLD-PREMIUM       PIC 9(7)V99.
+       01 LK-NEW-PREMIUM       PIC 9(9)V99.
+       01 LK-CURRENCY-CODE     PIC X(03).
+
+       PROCEDURE DIVISION USING LK-POLICY-TYPE LK-POLICY-NUMBER
+               LK-OLD-PREMIUM LK-NEW-PREMIUM LK-CURRENCY-CODE.
+
+           MOVE LK-OLD-PREMIUM TO WS-OLD-PREMIUM-STAGE
+
+           EVALUATE LK-POLICY-TYPE
+               WHEN "LIFE"
+                   INVOKE LifePolicy "new" RETURNING LIFE-POL
+                   INVOKE LIFE-POL "setPolicy"
+                       USING LK-POLICY-NUMBER WS-OLD-PREMIUM-STAGE
+                   INVOKE LIFE-POL "setCurrency"
+                       USING LK-CURRENCY-CODE
+                   INVOKE LIFE-POL "calcPremium"
+                       RETURNING LK-NEW-PREMIUM
+               WHEN "HEALTH"
+                   INVOKE HealthPolicy "new" RETURNING HEALTH-POL
+                   INVOKE HEALTH-POL "setPolicy"
+                       USING LK-POLICY-NUMBER WS-OLD-PREMIUM-STAGE
+                   INVOKE HEALTH-POL "setCurrency"
+                       USING LK-CURRENCY-CODE
+                   INVOKE HEALTH-POL "calcPremium"
+                       RETURNING LK-NEW-PREMIUM
+               WHEN "ANNUITY"
+                   INVOKE AnnuityPolicy "new" RETURNING ANNUITY-POL
+                   INVOKE ANNUITY-POL "setPolicy"
+                       USING LK-POLICY-NUMBER WS-OLD-PREMIUM-STAGE
+                   INVOKE ANNUITY-POL "setCurrency"
+                       USING LK-CURRENCY-CODE
+                   INVOKE ANNUITY-POL "calcPremium"
+                       RETURNING LK-NEW-PREMIUM
+               WHEN OTHER
+                   INVOKE StandardPolicy "new" RETURNING STD-POL
+                   INVOKE STD-POL "setPolicy"
+                       USING LK-POLICY-NUMBER WS-OLD-PREMIUM-STAGE
+                   INVOKE STD-POL "setCurrency"
+                       USING LK-CURRENCY-CODE
+                   INVOKE STD-POL "getPremium"
+                       RETURNING LK-NEW-PREMIUM
+           END-EVALUATE.
+
+           GOBACK.
