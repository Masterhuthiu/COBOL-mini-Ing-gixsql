@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REINSEXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REINS-EXTRACT-FILE ASSIGN TO "REINS_EXTRACT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *> one line per ceded policy, handed to the reinsurer each
+      *> period in place of the manual spreadsheet pull.
+       FD  REINS-EXTRACT-FILE.
+       01  REINS-EXTRACT-RECORD PIC X(160).
+
+       WORKING-STORAGE SECTION.
+
+       COPY "../copy/policy.cpy".
+
+       EXEC SQL INCLUDE sqlca END-EXEC.
+
+       COPY "../copy/sqlmsg.cpy".
+
+       01 WS-EXTRACT-FILE-STATUS PIC X(02).
+           88 EXTRACT-FILE-OK       VALUE "00".
+
+      *> treaty terms - the carrier takes CEDING-PERCENT of whatever
+      *> premium sits above RETENTION-THRESHOLD; premium at or below
+      *> retention is ours alone and never appears in the extract.
+       01 RETENTION-THRESHOLD    PIC 9(7)V99 VALUE 5000.00.
+       01 CEDING-PERCENT         PIC 9V999 VALUE 0.600.
+
+       01 EXCESS-PREMIUM         PIC 9(9)V99.
+       01 CEDED-AMOUNT           PIC 9(9)V99.
+
+       01 WS-AT-END              PIC X(01) VALUE "N".
+           88 WS-EOF                 VALUE "Y".
+
+       01 POLICY-COUNT           PIC 9(7) VALUE 0.
+       01 CEDED-COUNT            PIC 9(7) VALUE 0.
+
+       EXEC SQL
+           DECLARE REINS-CURSOR CURSOR FOR
+               SELECT policy_id, customer_name, policy_type, premium,
+                      currency_code
+               FROM policy_master
+               WHERE policy_status = 'A'
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "STARTING REINSURANCE TREATY EXTRACT".
+
+           OPEN OUTPUT REINS-EXTRACT-FILE.
+
+           EXEC SQL OPEN REINS-CURSOR END-EXEC.
+
+           PERFORM EXTRACT-ONE-POLICY
+               UNTIL WS-EOF.
+
+           EXEC SQL CLOSE REINS-CURSOR END-EXEC.
+
+           CLOSE REINS-EXTRACT-FILE.
+
+           DISPLAY "POLICIES SCANNED: " POLICY-COUNT
+           DISPLAY "POLICIES CEDED  : " CEDED-COUNT
+           DISPLAY "REINSURANCE TREATY EXTRACT COMPLETE".
+
+           STOP RUN.
+
+      *> fetches the active-policy cursor to exhaustion, ceding only
+      *> the policies whose premium clears the retention threshold -
+      *> same FETCH-until-not-found shape as PREMIUMBATCH.
+       EXTRACT-ONE-POLICY.
+
+           EXEC SQL
+               FETCH REINS-CURSOR
+               INTO :POLICY-ID, :CUSTOMER-NAME, :POLICY-TYPE,
+                   :PREMIUM, :CURRENCY-CODE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET WS-EOF TO TRUE
+           ELSE
+               ADD 1 TO POLICY-COUNT
+
+               IF PREMIUM > RETENTION-THRESHOLD
+                   COMPUTE EXCESS-PREMIUM =
+                       PREMIUM - RETENTION-THRESHOLD
+                   COMPUTE CEDED-AMOUNT =
+                       EXCESS-PREMIUM * CEDING-PERCENT
+
+                   PERFORM WRITE-EXTRACT-RECORD
+
+                   ADD 1 TO CEDED-COUNT
+               END-IF
+           END-IF.
+
+      *> the reinsurer needs the real customer name to tie the extract
+      *> back to its own claims records, so - same reasoning as the
+      *> customer-facing policy declaration - this line is left
+      *> unmasked.
+       WRITE-EXTRACT-RECORD.
+
+           STRING POLICY-ID     DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  CUSTOMER-NAME  DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  POLICY-TYPE    DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  PREMIUM        DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  CURRENCY-CODE  DELIMITED BY SIZE
+                  " "            DELIMITED BY SIZE
+                  CEDED-AMOUNT   DELIMITED BY SIZE
+               INTO REINS-EXTRACT-RECORD
+
+           WRITE REINS-EXTRACT-RECORD
+
+           IF NOT EXTRACT-FILE-OK
+               DISPLAY "ERROR WRITING EXTRACT RECORD: "
+                   WS-EXTRACT-FILE-STATUS
+           END-IF.
