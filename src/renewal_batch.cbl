@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENEWALBATCH.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY "../copy/policy.cpy".
+
+       EXEC SQL INCLUDE sqlca END-EXEC.
+
+       COPY "../copy/sqlmsg.cpy".
+
+       01 POLICY-COUNT         PIC 9(7) VALUE 0.
+       01 RENEWED-COUNT        PIC 9(7) VALUE 0.
+       01 NEW-PREMIUM          PIC 9(9)V99.
+       01 WS-POLICY-NUMBER     PIC X(50).
+
+       01 WS-TODAY-YYYYMMDD    PIC X(08).
+       01 WS-TODAY-DASH        PIC X(10).
+       01 WS-RENEWAL-YEAR      PIC 9(4).
+       01 WS-RENEWAL-MONTH-DAY PIC X(06).
+
+       01 WS-AT-END            PIC X(01) VALUE "N".
+           88 WS-EOF               VALUE "Y".
+
+      *> only policies whose anniversary has actually arrived (or
+      *> passed, if this job missed a night) come off the cursor -
+      *> everything else still has the rate it was quoted at and is
+      *> left alone until its own renewal date.
+       EXEC SQL
+           DECLARE RENEWAL-BATCH-CURSOR CURSOR FOR
+               SELECT policy_id, customer_name, policy_type, premium,
+                   renewal_date, currency_code
+               FROM policy_master
+               WHERE renewal_date <= :WS-TODAY-DASH
+                   AND policy_status = 'A'
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "STARTING ANNUAL RENEWAL PROCESSING".
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+           STRING WS-TODAY-YYYYMMDD(1:4) "-"
+               WS-TODAY-YYYYMMDD(5:2) "-"
+               WS-TODAY-YYYYMMDD(7:2) DELIMITED BY SIZE
+               INTO WS-TODAY-DASH
+
+           EXEC SQL OPEN RENEWAL-BATCH-CURSOR END-EXEC.
+
+           PERFORM RENEW-ONE-POLICY
+               UNTIL WS-EOF
+
+           EXEC SQL CLOSE RENEWAL-BATCH-CURSOR END-EXEC.
+
+           EXEC SQL COMMIT END-EXEC.
+
+           DISPLAY "POLICIES DUE: " POLICY-COUNT
+           DISPLAY "POLICIES RENEWED: " RENEWED-COUNT
+           DISPLAY "ANNUAL RENEWAL PROCESSING COMPLETE".
+
+           STOP RUN.
+
+       RENEW-ONE-POLICY.
+
+           EXEC SQL
+               FETCH RENEWAL-BATCH-CURSOR
+               INTO :POLICY-ID, :CUSTOMER-NAME, :POLICY-TYPE,
+                   :PREMIUM, :RENEWAL-DATE, :CURRENCY-CODE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               SET WS-EOF TO TRUE
+           ELSE
+               ADD 1 TO POLICY-COUNT
+               MOVE POLICY-ID TO WS-POLICY-NUMBER
+               CALL "RATEPOLICY" USING POLICY-TYPE WS-POLICY-NUMBER
+                   PREMIUM NEW-PREMIUM CURRENCY-CODE
+               PERFORM ADVANCE-RENEWAL-DATE
+               PERFORM UPDATE-RENEWED-POLICY
+           END-IF.
+
+      *> rolls renewal_date forward exactly one year so this same
+      *> policy does not come due again until next year's anniversary.
+       ADVANCE-RENEWAL-DATE.
+
+           MOVE RENEWAL-DATE(1:4) TO WS-RENEWAL-YEAR
+           MOVE RENEWAL-DATE(5:6) TO WS-RENEWAL-MONTH-DAY
+           COMPUTE WS-RENEWAL-YEAR = WS-RENEWAL-YEAR + 1
+
+           STRING WS-RENEWAL-YEAR DELIMITED BY SIZE
+               WS-RENEWAL-MONTH-DAY DELIMITED BY SIZE
+               INTO RENEWAL-DATE.
+
+       UPDATE-RENEWED-POLICY.
+
+           EXEC SQL
+               UPDATE policy_master
+               SET premium = :NEW-PREMIUM,
+                   renewal_date = :RENEWAL-DATE
+               WHERE policy_id = :POLICY-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO RENEWED-COUNT
+               DISPLAY "RENEWED POLICY " POLICY-ID " NEW PREMIUM "
+                   NEW-PREMIUM " NEXT RENEWAL " RENEWAL-DATE
+           ELSE
+               MOVE SQLCODE TO SQL-ERROR-CODE
+               CALL "SQLMSG" USING SQL-ERROR-CODE SQL-ERROR-MESSAGE
+               DISPLAY "ERROR RENEWING POLICY " POLICY-ID
+                   " - " SQL-ERROR-MESSAGE
+           END-IF.
