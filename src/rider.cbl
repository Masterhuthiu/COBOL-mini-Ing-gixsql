@@ -5,29 +5,80 @@
 
        WORKING-STORAGE SECTION.
 
-       01 POLICY-ID       PIC 9(9).
-       01 RIDER-TYPE      PIC X(50).
-       01 RIDER-PREMIUM   PIC 9(7)V99).
+       COPY "../copy/rider.cpy".
+
+       01 FOUND-POLICY-ID PIC 9(9).
+       01 WS-POLICY-PREMIUM PIC 9(7)V99.
+
+       01 WS-CAP-STATUS   PIC X(01).
+           88 WS-CAP-OK        VALUE "N".
+           88 WS-CAP-VIOLATED  VALUE "Y".
 
        EXEC SQL INCLUDE sqlca END-EXEC.
 
-       PROCEDURE DIVISION.
+       COPY "../copy/sqlmsg.cpy".
+
+       LINKAGE SECTION.
+
+       01 LK-POLICY-ID    PIC 9(9).
+       01 LK-STATUS       PIC X(01).
+           88 LK-STATUS-OK     VALUE "Y".
+           88 LK-STATUS-FAILED VALUE "N".
 
-           MOVE 1 TO POLICY-ID
+       PROCEDURE DIVISION USING LK-POLICY-ID LK-STATUS.
+
+           MOVE LK-POLICY-ID TO POLICY-ID
            MOVE "ACCIDENT" TO RIDER-TYPE
-           MOVE 200 TO RIDER-PREMIUM
+           MOVE 0 TO RIDER-PREMIUM
+           SET RIDER-ACTIVE TO TRUE
+           SET LK-STATUS-FAILED TO TRUE
 
+      *> a rider can only attach to a policy that actually exists -
+      *> there is no foreign-key constraint on riders.policy_id, so
+      *> this lookup is the only thing standing between us and an
+      *> orphaned rider row.
            EXEC SQL
-               INSERT INTO riders
-               (policy_id, rider_type, rider_premium)
-               VALUES
-               (:POLICY-ID, :RIDER-TYPE, :RIDER-PREMIUM)
+               SELECT policy_id, premium INTO :FOUND-POLICY-ID,
+                   :WS-POLICY-PREMIUM
+               FROM policy_master
+               WHERE policy_id = :POLICY-ID
            END-EXEC.
 
-           IF SQLCODE = 0
-               DISPLAY "RIDER ADDED"
+           IF SQLCODE NOT = 0
+               MOVE SQLCODE TO SQL-ERROR-CODE
+               CALL "SQLMSG" USING SQL-ERROR-CODE SQL-ERROR-MESSAGE
+               DISPLAY "ERROR: POLICY " POLICY-ID " NOT FOUND ("
+                   SQL-ERROR-MESSAGE "), RIDER NOT ADDED"
            ELSE
-               DISPLAY "ERROR INSERT RIDER: " SQLCODE
+               CALL "RIDERSERVICE" USING WS-POLICY-PREMIUM
+                   RIDER-TYPE RIDER-PREMIUM WS-CAP-STATUS
+
+               IF WS-CAP-VIOLATED
+                   DISPLAY "ERROR: RIDER PREMIUM " RIDER-PREMIUM
+                       " EXCEEDS COMPLIANCE CAP FOR POLICY "
+                       POLICY-ID " PREMIUM " WS-POLICY-PREMIUM
+                       ", RIDER NOT ADDED"
+               ELSE
+                   EXEC SQL
+                       INSERT INTO riders
+                       (policy_id, rider_type, rider_premium,
+                           rider_status)
+                       VALUES
+                       (:POLICY-ID, :RIDER-TYPE, :RIDER-PREMIUM,
+                           :RIDER-STATUS)
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       DISPLAY "RIDER ADDED"
+                       SET LK-STATUS-OK TO TRUE
+                   ELSE
+                       MOVE SQLCODE TO SQL-ERROR-CODE
+                       CALL "SQLMSG" USING SQL-ERROR-CODE
+                           SQL-ERROR-MESSAGE
+                       DISPLAY "ERROR INSERT RIDER: " SQLCODE
+                           " - " SQL-ERROR-MESSAGE
+                   END-IF
+               END-IF
            END-IF.
 
-           GOBACK.
\ No newline at end of file
+           GOBACK.
