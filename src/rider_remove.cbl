@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REMOVE-RIDER.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY "../copy/rider.cpy".
+
+       EXEC SQL INCLUDE sqlca END-EXEC.
+
+       COPY "../copy/sqlmsg.cpy".
+
+       01 FOUND-RIDER-ID     PIC 9(9).
+
+       01 WS-BASE-PREMIUM    PIC 9(7)V99.
+       01 WS-RIDER-TOTAL     PIC 9(9)V99.
+       01 WS-NEW-TOTAL       PIC 9(9)V99.
+
+       LINKAGE SECTION.
+
+       01 LK-POLICY-ID       PIC 9(9).
+       01 LK-RIDER-TYPE      PIC X(50).
+       01 LK-STATUS          PIC X(01).
+           88 LK-STATUS-OK     VALUE "Y".
+           88 LK-STATUS-FAILED VALUE "N".
+
+       PROCEDURE DIVISION USING LK-POLICY-ID LK-RIDER-TYPE LK-STATUS.
+
+           MOVE LK-POLICY-ID  TO POLICY-ID
+           MOVE LK-RIDER-TYPE TO RIDER-TYPE
+           SET LK-STATUS-FAILED TO TRUE
+
+      *> a rider can only be dropped once - this lookup also catches a
+      *> policy id/rider type pair that was never added in the first
+      *> place, same existence guard ADD-RIDER applies on the way in.
+           EXEC SQL
+               SELECT rider_id INTO :FOUND-RIDER-ID
+               FROM riders
+               WHERE policy_id = :POLICY-ID
+                   AND rider_type = :RIDER-TYPE
+                   AND rider_status = 'A'
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR: NO ACTIVE " RIDER-TYPE
+                   " RIDER FOUND ON POLICY " POLICY-ID
+                   ", RIDER NOT REMOVED"
+           ELSE
+               PERFORM CANCEL-THE-RIDER
+
+               IF SQLCODE = 0
+                   PERFORM RECOMPUTE-TOTAL-PREMIUM
+                   DISPLAY "RIDER REMOVED"
+                   DISPLAY "NEW TOTAL PREMIUM: " WS-NEW-TOTAL
+                   SET LK-STATUS-OK TO TRUE
+               ELSE
+                   MOVE SQLCODE TO SQL-ERROR-CODE
+                   CALL "SQLMSG" USING SQL-ERROR-CODE SQL-ERROR-MESSAGE
+                   DISPLAY "ERROR REMOVING RIDER: " SQLCODE
+                       " - " SQL-ERROR-MESSAGE
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+      *> soft-cancel, not a DELETE - the row stays for history/claims
+      *> the same way CANCELPOLICY leaves the policy row in place with
+      *> its status flipped rather than removing it.
+       CANCEL-THE-RIDER.
+
+           EXEC SQL
+               UPDATE riders
+               SET rider_status = 'C'
+               WHERE policy_id = :POLICY-ID
+                   AND rider_type = :RIDER-TYPE
+                   AND rider_status = 'A'
+           END-EXEC.
+
+      *> total premium is never stored - it is the base premium plus
+      *> every still-active rider's premium, same as CALCULATE-REFUND
+      *> in policy_cancel.cbl - so dropping a rider is reflected here
+      *> simply by no longer counting it.
+       RECOMPUTE-TOTAL-PREMIUM.
+
+           EXEC SQL
+               SELECT premium INTO :WS-BASE-PREMIUM
+               FROM policy_master
+               WHERE policy_id = :POLICY-ID
+           END-EXEC
+
+           EXEC SQL
+               SELECT COALESCE(SUM(rider_premium), 0)
+               INTO :WS-RIDER-TOTAL
+               FROM riders
+               WHERE policy_id = :POLICY-ID
+                   AND rider_status = 'A'
+           END-EXEC
+
+           COMPUTE WS-NEW-TOTAL = WS-BASE-PREMIUM + WS-RIDER-TOTAL.
