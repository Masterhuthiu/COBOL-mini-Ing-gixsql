@@ -5,10 +5,106 @@
        WORKING-STORAGE SECTION.
        COPY "../copy/rider.cpy".
 
-       PROCEDURE DIVISION.
+       01 POLICY-PREMIUM       PIC 9(9)V99.
+       01 RIDER-CAP-PERCENT    PIC 9V99 VALUE 0.50.
+       01 MAX-RIDER-PREMIUM    PIC 9(9)V99.
+       01 RIDER-CAP-EXCEEDED   PIC X(01) VALUE "N".
+           88 RIDER-CAP-OK        VALUE "N".
+           88 RIDER-CAP-VIOLATED  VALUE "Y".
 
-           IF RIDER-TYPE = "ACCIDENT"
-               ADD 200 TO RIDER-PREMIUM
+      *> fee schedule: one flat fee per rider type, keyed by
+      *> rider-type. New rider types are priced by adding a row here
+      *> instead of another hardcoded IF.
+       01 RIDER-FEE-SCHEDULE.
+           02 RIDER-FEE-ENTRY OCCURS 10 TIMES
+                   ASCENDING KEY IS RFS-RIDER-TYPE
+                   INDEXED BY RFS-IDX.
+               03 RFS-RIDER-TYPE PIC X(50).
+               03 RFS-FEE        PIC 9(7)V99.
+
+       01 RIDER-FEE-COUNT      PIC 9(2) VALUE 7.
+       01 RIDER-FEE-FOUND      PIC X(01) VALUE "N".
+           88 RIDER-FEE-WAS-FOUND VALUE "Y".
+           88 RIDER-FEE-NOT-FOUND VALUE "N".
+
+       LINKAGE SECTION.
+
+       01 LK-POLICY-PREMIUM    PIC 9(7)V99.
+       01 LK-RIDER-TYPE        PIC X(50).
+       01 LK-RIDER-PREMIUM     PIC 9(7)V99.
+       01 LK-CAP-STATUS        PIC X(01).
+           88 LK-CAP-OK            VALUE "N".
+           88 LK-CAP-VIOLATED      VALUE "Y".
+
+       PROCEDURE DIVISION USING LK-POLICY-PREMIUM LK-RIDER-TYPE
+               LK-RIDER-PREMIUM LK-CAP-STATUS.
+
+           MOVE LK-POLICY-PREMIUM TO POLICY-PREMIUM
+           MOVE LK-RIDER-TYPE TO RIDER-TYPE
+           MOVE LK-RIDER-PREMIUM TO RIDER-PREMIUM
+
+           PERFORM LOAD-RIDER-FEE-SCHEDULE.
+           PERFORM APPLY-RIDER-FEE.
+           PERFORM CHECK-RIDER-CAP.
+
+           IF RIDER-CAP-VIOLATED
+               DISPLAY "RIDER REJECTED: PREMIUM " RIDER-PREMIUM
+                   " EXCEEDS CAP " MAX-RIDER-PREMIUM
+                   " FOR POLICY PREMIUM " POLICY-PREMIUM
            END-IF.
 
-           GOBACK.
\ No newline at end of file
+           MOVE RIDER-PREMIUM TO LK-RIDER-PREMIUM
+           MOVE RIDER-CAP-EXCEEDED TO LK-CAP-STATUS
+
+           GOBACK.
+
+      *> in a production build this table would be loaded from a
+      *> reference file; it is built in working-storage here so the
+      *> lookup logic below does not care where the rows came from.
+       LOAD-RIDER-FEE-SCHEDULE.
+
+           MOVE "ACCIDENT"          TO RFS-RIDER-TYPE(1)
+           MOVE 200.00              TO RFS-FEE(1)
+           MOVE "CRITICAL-ILLNESS"  TO RFS-RIDER-TYPE(2)
+           MOVE 350.00              TO RFS-FEE(2)
+           MOVE "DISABILITY"        TO RFS-RIDER-TYPE(3)
+           MOVE 275.00              TO RFS-FEE(3)
+           MOVE "HOSPITAL-CASH"     TO RFS-RIDER-TYPE(4)
+           MOVE 120.00              TO RFS-FEE(4)
+           MOVE "TERM-CONVERSION"   TO RFS-RIDER-TYPE(5)
+           MOVE 75.00               TO RFS-FEE(5)
+           MOVE "WAIVER-OF-PREMIUM" TO RFS-RIDER-TYPE(6)
+           MOVE 90.00               TO RFS-FEE(6)
+           MOVE "ACCIDENTAL-DEATH"  TO RFS-RIDER-TYPE(7)
+           MOVE 225.00              TO RFS-FEE(7).
+
+      *> looks up RIDER-TYPE in the fee schedule and adds the matching
+      *> fee to RIDER-PREMIUM; an unrecognized rider type is left
+      *> unpriced and flagged rather than silently defaulted to zero.
+       APPLY-RIDER-FEE.
+
+           SET RIDER-FEE-NOT-FOUND TO TRUE
+           SET RFS-IDX TO 1
+
+           SEARCH RIDER-FEE-ENTRY
+               VARYING RFS-IDX
+               AT END
+                   DISPLAY "RIDER TYPE NOT IN FEE SCHEDULE: " RIDER-TYPE
+               WHEN RFS-RIDER-TYPE(RFS-IDX) = RIDER-TYPE
+                   SET RIDER-FEE-WAS-FOUND TO TRUE
+                   ADD RFS-FEE(RFS-IDX) TO RIDER-PREMIUM
+           END-SEARCH.
+
+      *> rejects (flags) a rider whose premium exceeds RIDER-CAP-PERCENT
+      *> of the underlying policy's premium - a compliance guard so a
+      *> rider can never quietly outprice the base policy it rides on.
+       CHECK-RIDER-CAP.
+
+           COMPUTE MAX-RIDER-PREMIUM =
+               POLICY-PREMIUM * RIDER-CAP-PERCENT
+
+           IF RIDER-PREMIUM > MAX-RIDER-PREMIUM
+               SET RIDER-CAP-VIOLATED TO TRUE
+           ELSE
+               SET RIDER-CAP-OK TO TRUE
+           END-IF.
