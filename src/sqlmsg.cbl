@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQLMSG.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *> the operations desk does not have the Postgres/GIXSQL error
+      *> code table memorized - this maps the handful of codes we
+      *> actually see in practice to a plain-language explanation. Add
+      *> a row here when a new code shows up in the logs instead of
+      *> leaving the caller to DISPLAY the bare number.
+       01 SQL-MSG-TABLE.
+           02 SQL-MSG-ENTRY OCCURS 8 TIMES
+                   INDEXED BY SQL-MSG-IDX.
+               03 SMS-CODE    PIC S9(9) COMP-5.
+               03 SMS-TEXT    PIC X(60).
+
+       01 SQL-MSG-COUNT        PIC 9(2) VALUE 8.
+       01 SQL-MSG-FOUND        PIC X(01) VALUE "N".
+           88 SQL-MSG-WAS-FOUND VALUE "Y".
+           88 SQL-MSG-NOT-FOUND VALUE "N".
+
+       01 SQL-ERROR-CODE-DISPLAY PIC -(9).
+
+       LINKAGE SECTION.
+
+       COPY "../copy/sqlmsg.cpy".
+
+       PROCEDURE DIVISION USING SQL-ERROR-CODE SQL-ERROR-MESSAGE.
+
+           PERFORM LOAD-SQL-MSG-TABLE.
+           PERFORM LOOKUP-SQL-MSG.
+
+           GOBACK.
+
+      *> built in working-storage rather than read from a reference
+      *> file - the list is short enough that a maintainer can see the
+      *> whole thing in one place when a new code needs adding.
+       LOAD-SQL-MSG-TABLE.
+
+           MOVE 0     TO SMS-CODE(1)
+           MOVE "SUCCESS" TO SMS-TEXT(1)
+           MOVE 100   TO SMS-CODE(2)
+           MOVE "NO DATA FOUND" TO SMS-TEXT(2)
+           MOVE -1    TO SMS-CODE(3)
+           MOVE "CONNECTION NOT ESTABLISHED" TO SMS-TEXT(3)
+           MOVE -20   TO SMS-CODE(4)
+           MOVE "CONNECTION LOST" TO SMS-TEXT(4)
+           MOVE -239  TO SMS-CODE(5)
+           MOVE "UNIQUE CONSTRAINT VIOLATION - DUPLICATE KEY" TO
+               SMS-TEXT(5)
+           MOVE -407  TO SMS-CODE(6)
+           MOVE "NOT NULL CONSTRAINT VIOLATION" TO SMS-TEXT(6)
+           MOVE -530  TO SMS-CODE(7)
+           MOVE "FOREIGN KEY CONSTRAINT VIOLATION" TO SMS-TEXT(7)
+           MOVE -904  TO SMS-CODE(8)
+           MOVE "RESOURCE UNAVAILABLE - DATABASE MAY BE DOWN" TO
+               SMS-TEXT(8).
+
+      *> an unrecognized code does not blow up the caller - it comes
+      *> back with the raw number so nothing is lost, it is just not
+      *> translated.
+       LOOKUP-SQL-MSG.
+
+           SET SQL-MSG-NOT-FOUND TO TRUE
+           SET SQL-MSG-IDX TO 1
+
+           SEARCH SQL-MSG-ENTRY
+               VARYING SQL-MSG-IDX
+               AT END
+                   MOVE SQL-ERROR-CODE TO SQL-ERROR-CODE-DISPLAY
+                   STRING "UNRECOGNIZED SQLCODE " DELIMITED BY SIZE
+                       SQL-ERROR-CODE-DISPLAY DELIMITED BY SIZE
+                       INTO SQL-ERROR-MESSAGE
+               WHEN SMS-CODE(SQL-MSG-IDX) = SQL-ERROR-CODE
+                   SET SQL-MSG-WAS-FOUND TO TRUE
+                   MOVE SMS-TEXT(SQL-MSG-IDX) TO SQL-ERROR-MESSAGE
+           END-SEARCH.
